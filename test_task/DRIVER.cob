@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------*
+      *    RUNS A, B, AND C IN SEQUENCE, THE WAY THE JCL FOR THIS  *
+      *    CHAIN WOULD CHECK A STEP'S CONDITION CODE BEFORE         *
+      *    RUNNING THE NEXT ONE.  ANY NON-ZERO RETURN-CODE STOPS    *
+      *    THE CHAIN AND NAMES THE STEP THAT FAILED.                *
+      *----------------------------------------------------------*
+       01 WS-FAILED-STEP PIC X(1) VALUE SPACE.
+           88 NO-STEP-FAILED VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           DISPLAY "DRIVER starting step A (sort custA.txt)".
+           CALL 'A'.
+           IF RETURN-CODE NOT = 0
+               MOVE 'A' TO WS-FAILED-STEP
+               GO TO 9999-EXIT
+           END-IF.
+
+           DISPLAY "DRIVER starting step B (sort custB.txt)".
+           CALL 'B'.
+           IF RETURN-CODE NOT = 0
+               MOVE 'B' TO WS-FAILED-STEP
+               GO TO 9999-EXIT
+           END-IF.
+
+           DISPLAY "DRIVER starting step C (merge A and B)".
+           CALL 'C'.
+           IF RETURN-CODE NOT = 0
+               MOVE 'C' TO WS-FAILED-STEP
+               GO TO 9999-EXIT
+           END-IF.
+
+           DISPLAY "DRIVER completed all steps successfully".
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       9999-EXIT.
+           IF NOT NO-STEP-FAILED
+               DISPLAY "DRIVER stopped - step " WS-FAILED-STEP
+                   " failed with RETURN-CODE " RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           GOBACK.
