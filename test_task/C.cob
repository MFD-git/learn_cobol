@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. A.
+       PROGRAM-ID. C.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -14,62 +14,630 @@
            SELECT CUST-ALL ASSIGN TO './result/cust-all.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CUST-NOADDR ASSIGN TO './result/cust-noaddr.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUST-NONAME ASSIGN TO './result/cust-noname.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUST-INACTIVE ASSIGN TO './result/cust-inactive.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE ASSIGN TO './result/c-restart.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO './result/audit-trail.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO './result/custC-control.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ASOF-PARM-FILE ASSIGN TO './testC_asof_param.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ASOF-STATUS.
+
+      *----------------------------------------------------------*
+      *    CUST-MERGED IS ONLY WRITTEN WHEN ASOF-PARM-MERGE-MODE   *
+      *    SELECTS THE SIMPLE MERGE PATH (0700-RUN-SIMPLE-MERGE)   *
+      *    IN PLACE OF THE USUAL MATCH LOOP BELOW.                 *
+      *----------------------------------------------------------*
+           SELECT CUST-MERGED ASSIGN TO './result/cust-merged.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MERGE-WORK ASSIGN TO MERGE-WORK.
+
+      *----------------------------------------------------------*
+      *    CUST-ALL-CSV IS ONLY WRITTEN WHEN ASOF-PARM-CSV-MODE IS  *
+      *    'Y' - A COMMA-DELIMITED MIRROR OF CUST-ALL.TXT FOR       *
+      *    OPERATIONS THAT WANT TO LOAD THE MERGE RESULT INTO A      *
+      *    SPREADSHEET INSTEAD OF THE FIXED-WIDTH FORMAT.            *
+      *----------------------------------------------------------*
+           SELECT CUST-ALL-CSV ASSIGN TO './result/cust-all.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
+      *----------------------------------------------------------*
+      *    MERGE-WORK - USED ONLY BY 0700-RUN-SIMPLE-MERGE.  WIDE   *
+      *    ENOUGH TO HOLD EITHER AN A-REC OR A B-REC SO THE MERGE    *
+      *    VERB CAN COMBINE BOTH SORTED STREAMS BY ID WITHOUT ANY    *
+      *    FIELD-LEVEL JOIN OR SUB-ADDR FORMATTING - SEE THE          *
+      *    MERGE EXAMPLE THAT WAS LEFT COMMENTED OUT IN test_task/A.  *
+      *----------------------------------------------------------*
+       SD MERGE-WORK.
+       01 MERGE-REC.
+           05 MERGE-ID PIC X(5).
+           05 MERGE-REST PIC X(58).
+
        FD CUST-A-SORTED.
        01 A-REC.
-           05 A-ID PIC X(5).
-           05 A-NAME PIC X(20).
+           COPY "custnamerec" REPLACING FIELD-ID BY A-ID
+               FIELD-NAME BY A-NAME FIELD-STATUS BY A-STATUS
+               FIELD-ADDR BY A-ADDR.
 
        FD CUST-B-SORTED.
        01 B-REC.
-           05 B-ID PIC X(5).
-           05 B-ADDR PIC X(30).
-   
+           COPY "custaddrrec" REPLACING FIELD-KEY BY B-KEY
+               FIELD-ID BY B-ID FIELD-EFFDATE BY B-EFFECTIVE-DATE
+               FIELD-ADDR BY B-ADDR FIELD-NAME BY B-NAME.
+
        FD CUST-ALL.
        01 OUT-REC.
-           05 OUT-ID PIC X(5).
-           05 OUT-NAME PIC X(20).
-           05 OUT-ADDR PIC X(30).
-       
+           COPY "custallrec" REPLACING FIELD-ID BY OUT-ID
+               FIELD-NAME BY OUT-NAME
+               FIELD-ADDR BY OUT-ADDR
+               FIELD-ADDR-STREET BY OUT-ADDR-STREET
+               FIELD-ADDR-CITY BY OUT-ADDR-CITY
+               FIELD-ADDR-STATE BY OUT-ADDR-STATE
+               FIELD-ADDR-ZIP BY OUT-ADDR-ZIP.
+
+       FD CUST-NOADDR.
+       01 NOADDR-REC.
+           05 NOADDR-ID PIC X(5).
+           05 NOADDR-NAME PIC X(20).
+
+       FD CUST-NONAME.
+       01 NONAME-REC.
+           05 NONAME-ID PIC X(5).
+           05 NONAME-ADDR PIC X(30).
+
+       FD CUST-INACTIVE.
+       01 INACTIVE-REC.
+           05 INACTIVE-ID PIC X(5).
+           05 INACTIVE-NAME PIC X(20).
+
+       FD RESTART-FILE.
+       01 RESTART-REC PIC X(5).
+
+       FD AUDIT-FILE.
+           COPY "auditrec".
+
+       FD CONTROL-FILE.
+       01 CONTROL-REC PIC X(60).
+
+       FD ASOF-PARM-FILE.
+       01 ASOF-PARM-REC.
+           05 ASOF-PARM-DATE PIC 9(8).
+           05 ASOF-PARM-MERGE-MODE PIC X(1).
+           05 ASOF-PARM-CSV-MODE PIC X(1).
+           05 ASOF-PARM-NAME-SRC PIC X(1).
+           05 ASOF-PARM-ADDR-SRC PIC X(1).
+
+       FD CUST-MERGED.
+       01 MERGED-REC PIC X(63).
+
+       FD CUST-ALL-CSV.
+       01 CSV-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 CUST-A-STATUS PIC XX.
        01 CUST-B-STATUS PIC XX.
-       01 RESULT PIC X(35).
+       01 RESULT.
+           05 RESULT-STREET PIC X(15).
+           05 RESULT-CITY PIC X(10).
+           05 RESULT-STATE PIC X(2).
+           05 RESULT-ZIP PIC X(3).
+
+      *----------------------------------------------------------*
+      *    WS-KEY-A/WS-KEY-B HOLD HIGH-VALUES ONCE THEIR FILE      *
+      *    HITS END OF FILE SO THE OUTER JOIN BELOW DRAINS         *
+      *    WHICHEVER FILE RUNS LONGER INSTEAD OF STOPPING AS SOON  *
+      *    AS EITHER SIDE IS EXHAUSTED.                             *
+      *----------------------------------------------------------*
+       01 WS-KEY-A PIC X(5).
+       01 WS-KEY-B PIC X(5).
+
+       01 WS-A-READ-COUNT PIC 9(10) VALUE 0.
+      *    WS-A-ROUTED-COUNT COUNTS ONLY THE CUST-A-SORTED ROWS       *
+      *    ABOVE WS-CHECKPOINT-KEY - THE ROWS THIS RUN ACTUALLY        *
+      *    CLASSIFIES INTO MATCHED/NOADDR/INACTIVE.  UNLIKE            *
+      *    WS-A-READ-COUNT (EVERY ROW PHYSICALLY READ, CHECKPOINT OR   *
+      *    NOT - USED TO CONFIRM THE WHOLE SORTED FILE WAS SCANNED),   *
+      *    THIS STAYS IN STEP WITH THE ROUTED TOTALS ON A RESTARTED RUN*
+       01 WS-A-ROUTED-COUNT PIC 9(10) VALUE 0.
+       01 WS-B-READ-COUNT PIC 9(10) VALUE 0.
+       01 WS-MATCH-COUNT PIC 9(10) VALUE 0.
+       01 WS-NOADDR-COUNT PIC 9(10) VALUE 0.
+       01 WS-NONAME-COUNT PIC 9(10) VALUE 0.
+       01 WS-INACTIVE-COUNT PIC 9(10) VALUE 0.
+
+      *----------------------------------------------------------*
+      *    RESTART/CHECKPOINT SUPPORT - THE LAST OUT-ID WRITTEN TO *
+      *    CUST-ALL IS SAVED TO C-RESTART.TXT EVERY WS-CHECKPOINT- *
+      *    INTERVAL MATCHES.  ON THE NEXT RUN, ANY KEY AT OR BELOW *
+      *    THE CHECKPOINT IS SKIPPED RATHER THAN REWRITTEN, SO A    *
+      *    RERUN AFTER AN ABEND PICKS UP PAST WHAT ALREADY MADE IT  *
+      *    TO OUTPUT INSTEAD OF REPROCESSING THE WHOLE MERGE.  A     *
+      *    COLD START (WS-CHECKPOINT-KEY STILL SPACES AFTER         *
+      *    0300-LOAD-CHECKPOINT) OPENS CUST-ALL/CUST-NOADDR/         *
+      *    CUST-NONAME/CUST-INACTIVE WITH OUTPUT TO START CLEAN;     *
+      *    A RESTARTED RUN OPENS THEM WITH EXTEND SO THE ROWS A      *
+      *    PRIOR RUN ALREADY WROTE BEFORE THE CHECKPOINT SURVIVE.    *
+      *----------------------------------------------------------*
+       01 WS-RESTART-STATUS PIC XX.
+           88 RESTART-FILE-OK VALUE '00'.
+       01 WS-CHECKPOINT-KEY PIC X(5) VALUE SPACES.
+       01 WS-CKPT-INTERVAL PIC 9(4) VALUE 100.
+       01 WS-SINCE-CHECKPOINT PIC 9(4) VALUE 0.
+
+      *----------------------------------------------------------*
+      *    AUDIT-FILE IS APPENDED TO (OPEN EXTEND) BUT MAY NOT      *
+      *    EXIST YET ON A FRESH CHECKOUT - WS-AUDIT-STATUS LETS     *
+      *    MAIN-PROCESS FALL BACK TO OPEN OUTPUT AND CREATE IT      *
+      *    INSTEAD OF ABENDING ON STATUS 35.                         *
+      *----------------------------------------------------------*
+       01 WS-AUDIT-STATUS PIC XX.
+           88 AUDIT-FILE-OK VALUE '00'.
+
+      *----------------------------------------------------------*
+      *    AS-OF-DATE FILTERING - CUST-B-SORTED CAN CARRY SEVERAL  *
+      *    ADDRESS ROWS PER CUSTOMER, ONE PER EFFECTIVE DATE.       *
+      *    0200-READ-B COLLAPSES EACH RUN OF SAME-ID ROWS DOWN TO   *
+      *    THE LATEST ONE EFFECTIVE ON OR BEFORE WS-AS-OF-DATE      *
+      *    INSTEAD OF JUST TAKING WHICHEVER ROW HAPPENS TO BE LAST  *
+      *    ON FILE.  DEFAULT OF ALL-9'S MATCHES EVERY EFFECTIVE      *
+      *    DATE WHEN NO PARAMETER FILE IS SUPPLIED.                  *
+      *----------------------------------------------------------*
+       01 WS-AS-OF-DATE PIC 9(8) VALUE 99999999.
+       01 WS-ASOF-STATUS PIC XX.
+           88 ASOF-FILE-OK VALUE '00'.
+
+      *----------------------------------------------------------*
+      *    WS-MERGE-MODE SWITCHES MAIN-PROCESS OVER TO THE SIMPLE  *
+      *    MERGE-VERB COMBINE (0700-RUN-SIMPLE-MERGE) INSTEAD OF   *
+      *    THE USUAL OUTER-JOIN MATCH LOOP.                         *
+      *----------------------------------------------------------*
+       01 WS-MERGE-MODE PIC X(1) VALUE 'N'.
+           88 SIMPLE-MERGE-MODE VALUE 'Y'.
+
+      *----------------------------------------------------------*
+      *    WS-CSV-MODE TURNS ON THE CUST-ALL.CSV MIRROR OF EVERY    *
+      *    ROW WRITTEN TO CUST-ALL DURING 0550-PROCESS-MATCH         *
+      *----------------------------------------------------------*
+       01 WS-CSV-MODE PIC X(1) VALUE 'N'.
+           88 PRODUCE-CSV-OUTPUT VALUE 'Y'.
+
+      *----------------------------------------------------------*
+      *    WS-NAME-SOURCE/WS-ADDR-SOURCE PICK WHICH SIDE OF THE    *
+      *    MATCH WINS FOR EACH FIELD WHEN BOTH A-REC AND B-REC      *
+      *    NOW CARRY A VALUE FOR IT (CUSTNAMEREC'S FIELD-ADDR AND    *
+      *    CUSTADDRREC'S FIELD-NAME ARE OPTIONAL STANDBY COPIES      *
+      *    ADDED FOR THIS PURPOSE).  DEFAULTS OF 'A' AND 'B' MATCH   *
+      *    THE LONGSTANDING BEHAVIOR - NAME FROM CUST-A-SORTED,      *
+      *    ADDRESS FROM CUST-B-SORTED - SO A RUN WITH NO OVERRIDE    *
+      *    ON TESTC_ASOF_PARAM.TXT IS UNCHANGED.  SEE                *
+      *    0570-APPLY-SOURCE-PRIORITY.                               *
+      *----------------------------------------------------------*
+       01 WS-NAME-SOURCE PIC X(1) VALUE 'A'.
+           88 NAME-SOURCE-IS-A VALUE 'A'.
+           88 NAME-SOURCE-IS-B VALUE 'B'.
+       01 WS-ADDR-SOURCE PIC X(1) VALUE 'B'.
+           88 ADDR-SOURCE-IS-A VALUE 'A'.
+           88 ADDR-SOURCE-IS-B VALUE 'B'.
+       01 WS-SELECTED-NAME PIC X(20).
+       01 WS-SELECTED-ADDR PIC X(30).
+
+       01 WS-B-HAVE-ROW PIC X VALUE 'N'.
+           88 B-HAVE-ROW VALUE 'Y'.
+       01 WS-B-BEST-ADDR PIC X(30).
+       01 WS-B-BEST-NAME PIC X(20).
+       01 WS-B-FOUND-ADDR PIC X VALUE 'N'.
+           88 B-FOUND-ADDR VALUE 'Y'.
 
 
 
        PROCEDURE DIVISION.
-           
+
+           PERFORM 0300-LOAD-CHECKPOINT.
+           PERFORM 0350-LOAD-ASOF-PARAMETER.
+
+           IF SIMPLE-MERGE-MODE
+               PERFORM 0700-RUN-SIMPLE-MERGE
+               MOVE 0 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
            OPEN INPUT CUST-A-SORTED.
            OPEN INPUT CUST-B-SORTED.
-           OPEN OUTPUT CUST-ALL.
 
-           READ CUST-A-SORTED AT END MOVE 10 TO CUST-A-STATUS.
-           READ CUST-B-SORTED AT END MOVE 10 TO CUST-B-STATUS.
-           
-           PERFORM UNTIL CUST-A-STATUS = 10 OR CUST-B-STATUS = 10
-               IF A-ID = B-ID THEN
-                   MOVE A-ID TO OUT-ID
-                   MOVE A-NAME TO OUT-NAME
-                   CALL 'SUB-ADDR' USING B-ADDR RESULT
-                   MOVE RESULT TO OUT-ADDR
-                   WRITE OUT-REC
-                   READ CUST-A-SORTED AT END MOVE 10 TO CUST-A-STATUS
-                   READ CUST-B-SORTED AT END MOVE 10 TO CUST-B-STATUS
-               ELSE IF A-ID < B-ID THEN
-                       READ CUST-A-SORTED
-                           AT END MOVE 10 TO CUST-A-STATUS
-                   ELSE
-                       READ CUST-B-SORTED 
-                           AT END MOVE 10 TO CUST-B-STATUS
-                   END-IF
-               END-IF
+           IF WS-CHECKPOINT-KEY = SPACES
+               OPEN OUTPUT CUST-ALL
+               OPEN OUTPUT CUST-NOADDR
+               OPEN OUTPUT CUST-NONAME
+               OPEN OUTPUT CUST-INACTIVE
+           ELSE
+               OPEN EXTEND CUST-ALL
+               OPEN EXTEND CUST-NOADDR
+               OPEN EXTEND CUST-NONAME
+               OPEN EXTEND CUST-INACTIVE
+           END-IF.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           IF PRODUCE-CSV-OUTPUT
+               OPEN OUTPUT CUST-ALL-CSV
+           END-IF.
+
+           PERFORM 0100-READ-A.
+           PERFORM 0200-READ-B.
+
+           PERFORM UNTIL WS-KEY-A = HIGH-VALUES
+                   AND WS-KEY-B = HIGH-VALUES
+               EVALUATE TRUE
+                   WHEN WS-KEY-A < WS-KEY-B
+                       IF WS-KEY-A NOT = HIGH-VALUES
+                           AND WS-KEY-A > WS-CHECKPOINT-KEY
+                           MOVE A-ID TO NOADDR-ID
+                           MOVE A-NAME TO NOADDR-NAME
+                           WRITE NOADDR-REC
+                           ADD 1 TO WS-NOADDR-COUNT
+                           MOVE A-ID TO AUDIT-KEY
+                           MOVE "UNMATCHED" TO AUDIT-ACTION
+                           PERFORM 0500-WRITE-AUDIT
+                       END-IF
+                       PERFORM 0100-READ-A
+                   WHEN WS-KEY-A > WS-KEY-B
+                       IF WS-KEY-B NOT = HIGH-VALUES
+                           AND WS-KEY-B > WS-CHECKPOINT-KEY
+                           MOVE WS-KEY-B TO NONAME-ID
+                           MOVE WS-B-BEST-ADDR TO NONAME-ADDR
+                           WRITE NONAME-REC
+                           ADD 1 TO WS-NONAME-COUNT
+                           MOVE WS-KEY-B TO AUDIT-KEY
+                           MOVE "UNMATCHED" TO AUDIT-ACTION
+                           PERFORM 0500-WRITE-AUDIT
+                       END-IF
+                       PERFORM 0200-READ-B
+                   WHEN OTHER
+                       IF WS-KEY-A > WS-CHECKPOINT-KEY
+                           PERFORM 0550-PROCESS-MATCH
+                       END-IF
+                       PERFORM 0100-READ-A
+                       PERFORM 0200-READ-B
+               END-EVALUATE
            END-PERFORM.
 
+           IF WS-MATCH-COUNT > 0
+               PERFORM 0400-WRITE-CHECKPOINT
+           END-IF.
+
            CLOSE CUST-A-SORTED.
            CLOSE CUST-B-SORTED.
            CLOSE CUST-ALL.
-           STOP RUN.
+           CLOSE CUST-NOADDR.
+           CLOSE CUST-NONAME.
+           CLOSE CUST-INACTIVE.
+           CLOSE AUDIT-FILE.
+
+           IF PRODUCE-CSV-OUTPUT
+               CLOSE CUST-ALL-CSV
+           END-IF.
+
+           DISPLAY "PROGRAM C records read from CUST-A-SORTED: "
+               WS-A-READ-COUNT.
+           DISPLAY "PROGRAM C records read from CUST-B-SORTED: "
+               WS-B-READ-COUNT.
+           DISPLAY "PROGRAM C matches written to CUST-ALL: "
+               WS-MATCH-COUNT.
+           DISPLAY "PROGRAM C unmatched A (no address): "
+               WS-NOADDR-COUNT.
+           DISPLAY "PROGRAM C unmatched B (no name): "
+               WS-NONAME-COUNT.
+           DISPLAY "PROGRAM C matches skipped as inactive: "
+               WS-INACTIVE-COUNT.
+
+           PERFORM 0600-WRITE-CONTROL-TOTALS.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *    0300-LOAD-CHECKPOINT - PICK UP THE LAST OUT-ID A PRIOR   *
+      *    RUN CHECKPOINTED, IF ANY                                 *
+      *----------------------------------------------------------*
+       0300-LOAD-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-FILE-OK
+               READ RESTART-FILE
+                   NOT AT END
+                       MOVE RESTART-REC TO WS-CHECKPOINT-KEY
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0350-LOAD-ASOF-PARAMETER - READ THE AS-OF DATE THAT      *
+      *    PICKS WHICH EFFECTIVE-DATED ADDRESS TO MERGE; FALL BACK  *
+      *    TO ALL-9'S (NO FILTERING) WHEN NO PARAMETER FILE EXISTS  *
+      *----------------------------------------------------------*
+       0350-LOAD-ASOF-PARAMETER.
+           OPEN INPUT ASOF-PARM-FILE.
+           IF ASOF-FILE-OK
+               READ ASOF-PARM-FILE
+                   NOT AT END
+                       MOVE ASOF-PARM-DATE TO WS-AS-OF-DATE
+                       MOVE ASOF-PARM-MERGE-MODE TO WS-MERGE-MODE
+                       MOVE ASOF-PARM-CSV-MODE TO WS-CSV-MODE
+                       IF ASOF-PARM-NAME-SRC = 'A'
+                               OR ASOF-PARM-NAME-SRC = 'B'
+                           MOVE ASOF-PARM-NAME-SRC TO WS-NAME-SOURCE
+                       END-IF
+                       IF ASOF-PARM-ADDR-SRC = 'A'
+                               OR ASOF-PARM-ADDR-SRC = 'B'
+                           MOVE ASOF-PARM-ADDR-SRC TO WS-ADDR-SOURCE
+                       END-IF
+               END-READ
+               CLOSE ASOF-PARM-FILE
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0400-WRITE-CHECKPOINT - SAVE THE LAST OUT-ID WRITTEN SO *
+      *    FAR AS THE NEW RESTART POINT                            *
+      *----------------------------------------------------------*
+       0400-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE OUT-ID TO RESTART-REC.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+           MOVE 0 TO WS-SINCE-CHECKPOINT.
+
+      *----------------------------------------------------------*
+      *    0500-WRITE-AUDIT - APPEND A MERGE/UNMATCH ACTION TO THE *
+      *    SHARED CROSS-PROGRAM AUDIT TRAIL FOR THIS KEY            *
+      *----------------------------------------------------------*
+       0500-WRITE-AUDIT.
+           MOVE "C" TO AUDIT-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           WRITE AUDIT-RECORD.
+
+      *----------------------------------------------------------*
+      *    0550-PROCESS-MATCH - A-ID/B-ID MATCHED.  INACTIVE        *
+      *    CUSTOMERS ARE LOGGED TO CUST-INACTIVE INSTEAD OF BEING   *
+      *    MERGED INTO CUST-ALL; EVERYONE ELSE IS MERGED AS BEFORE  *
+      *----------------------------------------------------------*
+       0550-PROCESS-MATCH.
+           IF A-STATUS = 'I'
+               MOVE A-ID TO INACTIVE-ID
+               MOVE A-NAME TO INACTIVE-NAME
+               WRITE INACTIVE-REC
+               ADD 1 TO WS-INACTIVE-COUNT
+               MOVE A-ID TO AUDIT-KEY
+               MOVE "SKIP-INACT" TO AUDIT-ACTION
+               PERFORM 0500-WRITE-AUDIT
+           ELSE
+               IF NOT B-FOUND-ADDR
+                   MOVE A-ID TO NONAME-ID
+                   MOVE WS-B-BEST-ADDR TO NONAME-ADDR
+                   WRITE NONAME-REC
+                   ADD 1 TO WS-NONAME-COUNT
+                   MOVE A-ID TO AUDIT-KEY
+                   MOVE "UNMATCHED" TO AUDIT-ACTION
+                   PERFORM 0500-WRITE-AUDIT
+               ELSE
+                   PERFORM 0570-APPLY-SOURCE-PRIORITY
+                   MOVE A-ID TO OUT-ID
+                   MOVE WS-SELECTED-NAME TO OUT-NAME
+                   CALL 'SUB-ADDR' USING WS-SELECTED-ADDR RESULT
+                   MOVE RESULT-STREET TO OUT-ADDR-STREET
+                   MOVE RESULT-CITY TO OUT-ADDR-CITY
+                   MOVE RESULT-STATE TO OUT-ADDR-STATE
+                   MOVE RESULT-ZIP TO OUT-ADDR-ZIP
+                   WRITE OUT-REC
+                   IF PRODUCE-CSV-OUTPUT
+                       PERFORM 0560-WRITE-CSV-ROW
+                   END-IF
+                   ADD 1 TO WS-MATCH-COUNT
+                   ADD 1 TO WS-SINCE-CHECKPOINT
+                   MOVE A-ID TO AUDIT-KEY
+                   MOVE "MERGED" TO AUDIT-ACTION
+                   PERFORM 0500-WRITE-AUDIT
+                   IF WS-SINCE-CHECKPOINT >= WS-CKPT-INTERVAL
+                       PERFORM 0400-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0570-APPLY-SOURCE-PRIORITY - PICK WS-SELECTED-NAME/       *
+      *    WS-SELECTED-ADDR FROM THE SIDE WS-NAME-SOURCE/             *
+      *    WS-ADDR-SOURCE CONFIGURES, FALLING BACK TO THE OTHER      *
+      *    SIDE WHEN THE PREFERRED SIDE'S VALUE IS BLANK - A-REC      *
+      *    HAS NO ADDRESS AND B-REC HAS NO NAME UNLESS AN UPSTREAM    *
+      *    FILE HAS BEEN GIVEN ONE, SO THE DEFAULT SOURCES ('A' FOR   *
+      *    NAME, 'B' FOR ADDRESS) REPRODUCE TODAY'S BEHAVIOR EVEN      *
+      *    WHEN NEITHER SIDE SUPPLIES THE OTHER FIELD.                *
+      *----------------------------------------------------------*
+       0570-APPLY-SOURCE-PRIORITY.
+           IF NAME-SOURCE-IS-A
+               IF A-NAME NOT = SPACES
+                   MOVE A-NAME TO WS-SELECTED-NAME
+               ELSE
+                   MOVE WS-B-BEST-NAME TO WS-SELECTED-NAME
+               END-IF
+           ELSE
+               IF WS-B-BEST-NAME NOT = SPACES
+                   MOVE WS-B-BEST-NAME TO WS-SELECTED-NAME
+               ELSE
+                   MOVE A-NAME TO WS-SELECTED-NAME
+               END-IF
+           END-IF.
+
+           IF ADDR-SOURCE-IS-A
+               IF A-ADDR NOT = SPACES
+                   MOVE A-ADDR TO WS-SELECTED-ADDR
+               ELSE
+                   MOVE WS-B-BEST-ADDR TO WS-SELECTED-ADDR
+               END-IF
+           ELSE
+               IF WS-B-BEST-ADDR NOT = SPACES
+                   MOVE WS-B-BEST-ADDR TO WS-SELECTED-ADDR
+               ELSE
+                   MOVE A-ADDR TO WS-SELECTED-ADDR
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0560-WRITE-CSV-ROW - COMMA-DELIMITED MIRROR OF THE ROW    *
+      *    JUST WRITTEN TO CUST-ALL, NAME AND ADDRESS QUOTED SINCE   *
+      *    BOTH CAN LEGITIMATELY CONTAIN EMBEDDED SPACES             *
+      *----------------------------------------------------------*
+       0560-WRITE-CSV-ROW.
+           MOVE SPACES TO CSV-REC.
+           STRING FUNCTION TRIM(OUT-ID) ","
+               '"' FUNCTION TRIM(OUT-NAME) '"' ","
+               '"' FUNCTION TRIM(OUT-ADDR) '"'
+               DELIMITED BY SIZE INTO CSV-REC.
+           WRITE CSV-REC.
+
+      *----------------------------------------------------------*
+      *    0600-WRITE-CONTROL-TOTALS - WRITE THE ROW COUNTS THE    *
+      *    END-TO-END RECONCILIATION REPORT CHECKS CUSTA-SORTED.TXT *
+      *    AGAINST CUST-ALL.TXT + CUST-NOADDR.TXT                   *
+      *----------------------------------------------------------*
+       0600-WRITE-CONTROL-TOTALS.
+           OPEN OUTPUT CONTROL-FILE.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "A READ=" WS-A-READ-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "A ROUTED=" WS-A-ROUTED-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "B READ=" WS-B-READ-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "MATCHED=" WS-MATCH-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "NOADDR=" WS-NOADDR-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "NONAME=" WS-NONAME-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "INACTIVE=" WS-INACTIVE-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           CLOSE CONTROL-FILE.
+
+      *----------------------------------------------------------*
+      *    0100-READ-A - ADVANCE CUST-A-SORTED; HIGH-VALUES MARKS  *
+      *    EOF                                                     *
+      *----------------------------------------------------------*
+       0100-READ-A.
+           READ CUST-A-SORTED
+               AT END
+                   MOVE HIGH-VALUES TO WS-KEY-A
+                   MOVE 10 TO CUST-A-STATUS
+               NOT AT END
+                   MOVE A-ID TO WS-KEY-A
+                   ADD 1 TO WS-A-READ-COUNT
+                   IF WS-KEY-A > WS-CHECKPOINT-KEY
+                       ADD 1 TO WS-A-ROUTED-COUNT
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------*
+      *    0200-READ-B - COLLAPSE THE NEXT RUN OF SAME-B-ID ROWS    *
+      *    DOWN TO ONE RESOLVED ADDRESS (THE LATEST EFFECTIVE ON    *
+      *    OR BEFORE WS-AS-OF-DATE) AND ADVANCE PAST THE WHOLE       *
+      *    GROUP.  HIGH-VALUES MARKS EOF.                            *
+      *----------------------------------------------------------*
+       0200-READ-B.
+           MOVE SPACES TO WS-B-BEST-ADDR.
+           MOVE SPACES TO WS-B-BEST-NAME.
+           MOVE 'N' TO WS-B-FOUND-ADDR.
+
+           IF NOT B-HAVE-ROW
+               PERFORM 0210-FETCH-B-ROW
+           END-IF.
+
+           IF NOT B-HAVE-ROW
+               MOVE HIGH-VALUES TO WS-KEY-B
+           ELSE
+               MOVE B-ID TO WS-KEY-B
+               PERFORM UNTIL NOT B-HAVE-ROW OR B-ID NOT = WS-KEY-B
+                   IF B-EFFECTIVE-DATE <= WS-AS-OF-DATE
+                       MOVE B-ADDR TO WS-B-BEST-ADDR
+                       MOVE B-NAME TO WS-B-BEST-NAME
+                       SET B-FOUND-ADDR TO TRUE
+                   END-IF
+                   PERFORM 0210-FETCH-B-ROW
+               END-PERFORM
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0210-FETCH-B-ROW - PHYSICALLY READ ONE ROW OF             *
+      *    CUST-B-SORTED INTO B-REC; WS-B-HAVE-ROW TELLS THE GROUP  *
+      *    LOOP IN 0200-READ-B WHETHER THAT ROW IS USABLE            *
+      *----------------------------------------------------------*
+       0210-FETCH-B-ROW.
+           READ CUST-B-SORTED
+               AT END
+                   MOVE 'N' TO WS-B-HAVE-ROW
+                   MOVE 10 TO CUST-B-STATUS
+               NOT AT END
+                   MOVE 'Y' TO WS-B-HAVE-ROW
+                   ADD 1 TO WS-B-READ-COUNT
+           END-READ.
+
+      *----------------------------------------------------------*
+      *    0700-RUN-SIMPLE-MERGE - ALTERNATIVE TO THE OUTER-JOIN    *
+      *    MATCH LOOP ABOVE.  USES THE MERGE VERB TO COMBINE        *
+      *    CUST-A-SORTED AND CUST-B-SORTED INTO ONE ID-ORDERED        *
+      *    STREAM, CUST-MERGED.TXT, WITH NO FIELD-LEVEL JOIN AND NO   *
+      *    SUB-ADDR FORMATTING - EVERY A-SIDE AND B-SIDE ROW COMES     *
+      *    THROUGH AS ITS OWN LINE, IN ID ORDER, FOR THE CASES         *
+      *    WHERE ALL THAT IS WANTED IS ONE COMBINED LISTING INSTEAD    *
+      *    OF A TRUE MERGED CUSTOMER RECORD.  MERGE OPENS AND CLOSES   *
+      *    ITS OWN USING/GIVING FILES, SO NEITHER CUST-A-SORTED NOR    *
+      *    CUST-B-SORTED IS OPENED BY THIS PROGRAM IN THIS MODE.       *
+      *----------------------------------------------------------*
+       0700-RUN-SIMPLE-MERGE.
+           MERGE MERGE-WORK
+               ON ASCENDING KEY MERGE-ID
+               USING CUST-A-SORTED CUST-B-SORTED
+               GIVING CUST-MERGED.
+
+           DISPLAY "PROGRAM C simple merge mode: CUST-A-SORTED and "
+               "CUST-B-SORTED combined into cust-merged.txt".
