@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUB-VALID.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+      *----------------------------------------------------------*
+      *    SUB-VALID - SHARED ROW VALIDATION CALLED BY BOTH        *
+      *    PROGRAM A AND PROGRAM B BEFORE A ROW IS RELEASED TO      *
+      *    THEIR SORT.  A ROW IS INVALID IF ITS KEY OR ITS          *
+      *    NAME/ADDRESS VALUE IS BLANK.  VALID-VALUE IS DECLARED     *
+      *    ANY LENGTH SO THE SAME SUBPROGRAM WORKS AGAINST EITHER    *
+      *    PROGRAM'S NAME OR ADDRESS FIELD WITHOUT NEEDING A          *
+      *    SEPARATE COPY PER CALLER.                                  *
+      *----------------------------------------------------------*
+       01 VALID-ID PIC X(5).
+       01 VALID-VALUE PIC X ANY LENGTH.
+       01 VALID-RESULT PIC X(1).
+           88 ROW-IS-VALID VALUE 'Y'.
+           88 ROW-IS-INVALID VALUE 'N'.
+
+       PROCEDURE DIVISION USING VALID-ID VALID-VALUE VALID-RESULT.
+
+           IF VALID-ID = SPACES OR VALID-VALUE = SPACES
+               SET ROW-IS-INVALID TO TRUE
+           ELSE
+               SET ROW-IS-VALID TO TRUE
+           END-IF.
+
+           EXIT PROGRAM.
