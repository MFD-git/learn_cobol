@@ -3,43 +3,333 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *----------------------------------------------------------*
+      *    CUST-A IS KEYED ON IN-ID SO THE MAINTENANCE PROGRAM     *
+      *    CAN REACH A SPECIFIC CUSTOMER DIRECTLY INSTEAD OF        *
+      *    ALWAYS SCANNING THE WHOLE FILE; THIS PROGRAM STILL JUST  *
+      *    READS IT TOP TO BOTTOM TO FEED THE SORT, WHICH INDEXED   *
+      *    ORGANIZATION SUPPORTS THE SAME AS LINE SEQUENTIAL DID.   *
+      *----------------------------------------------------------*
            SELECT CUST-A ASSIGN TO './custA.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS IN-ID.
            
            SELECT CUST-A-SORTED ASSIGN TO './result/custA-sorted.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CUST-A-HISTORY ASSIGN TO WS-HISTORY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT SORTED-WORK ASSIGN TO SORTED-WORK.
 
+           SELECT PARM-FILE ASSIGN TO './testA_sort_param.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT CUST-A-REJECTS ASSIGN TO './result/custA-rejects.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUST-A-DUPLICATES
+               ASSIGN TO './result/custA-duplicates.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO './result/audit-trail.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO './result/custA-control.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        SD SORTED-WORK.
        01 SORT-REC.
-           05 S-ID PIC X(5).
-           05 S-NAME PIC X(20).
+           COPY "custnamerec" REPLACING FIELD-ID BY S-ID
+               FIELD-NAME BY S-NAME FIELD-STATUS BY S-STATUS
+               FIELD-ADDR BY S-ADDR.
 
        FD CUST-A.
        01 IN-REC.
-           05 IN-ID PIC X(5).
-           05 IN-NAME PIC X(20).
+           COPY "custnamerec" REPLACING FIELD-ID BY IN-ID
+               FIELD-NAME BY IN-NAME FIELD-STATUS BY IN-STATUS
+               FIELD-ADDR BY IN-ADDR.
 
        FD CUST-A-SORTED.
        01 OUT-REC.
-           05 OUT-ID PIC X(5).
-           05 OUT-NAME PIC X(20).
-   
-       
+           COPY "custnamerec" REPLACING FIELD-ID BY OUT-ID
+               FIELD-NAME BY OUT-NAME FIELD-STATUS BY OUT-STATUS
+               FIELD-ADDR BY OUT-ADDR.
+
+       FD CUST-A-HISTORY.
+       01 HIST-REC.
+           COPY "custnamerec" REPLACING FIELD-ID BY HIST-ID
+               FIELD-NAME BY HIST-NAME FIELD-STATUS BY HIST-STATUS
+               FIELD-ADDR BY HIST-ADDR.
+
+       FD PARM-FILE.
+       01 PARM-REC.
+           05 PARM-SORT-ORDER PIC X(1).
+           05 PARM-USE-NAME-KEY PIC X(1).
+
+       FD CUST-A-REJECTS.
+       01 REJECT-REC PIC X(60).
+
+       FD CUST-A-DUPLICATES.
+       01 DUP-REC PIC X(60).
+
+       FD AUDIT-FILE.
+           COPY "auditrec".
+
+       FD CONTROL-FILE.
+       01 CONTROL-REC PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REJECT-COUNT PIC 9(10) VALUE 0.
+       01 WS-CUST-A-READ-COUNT PIC 9(10) VALUE 0.
+       01 WS-CUST-A-SORT-COUNT PIC 9(10) VALUE 0.
+       01 WS-CUST-A-EOF PIC X VALUE 'N'.
+      *----------------------------------------------------------*
+      *    WS-SORT-ORDER/WS-USE-NAME-KEY PICK AMONG THE FOUR KEY   *
+      *    COMBINATIONS BELOW SO A/D ORDER AND THE S-NAME MINOR     *
+      *    KEY ARE PARAMETER-DRIVEN INSTEAD OF NEEDING A SEPARATE   *
+      *    COPY OF THIS PROGRAM FOR EACH COMBINATION.                *
+      *----------------------------------------------------------*
+       01 WS-SORT-ORDER PIC X(1) VALUE 'A'.
+           88 SORT-IS-DESCENDING VALUE 'D'.
+       01 WS-USE-NAME-KEY PIC X(1) VALUE 'N'.
+           88 SORT-USES-NAME-KEY VALUE 'Y'.
+       01 WS-PARM-STATUS PIC XX.
+           88 PARM-FILE-OK VALUE '00'.
+
+      *----------------------------------------------------------*
+      *    AUDIT-FILE IS APPENDED TO (OPEN EXTEND) BUT MAY NOT      *
+      *    EXIST YET ON A FRESH CHECKOUT - WS-AUDIT-STATUS LETS     *
+      *    0200-FILTER-CUST-A FALL BACK TO OPEN OUTPUT AND CREATE   *
+      *    IT INSTEAD OF ABENDING ON STATUS 35.                      *
+      *----------------------------------------------------------*
+       01 WS-AUDIT-STATUS PIC XX.
+           88 AUDIT-FILE-OK VALUE '00'.
+      *----------------------------------------------------------*
+      *    WS-HISTORY-FILE-NAME IS BUILT FROM THE RUN DATE SO      *
+      *    EACH RUN'S SORTED OUTPUT IS KEPT UNDER ITS OWN DATED     *
+      *    NAME INSTEAD OF ONLY OVERWRITING CUSTA-SORTED.TXT         *
+      *----------------------------------------------------------*
+       01 WS-RUN-DATE PIC X(8).
+       01 WS-HISTORY-FILE-NAME PIC X(40).
+       01 WS-HIST-EOF PIC X VALUE 'N'.
+       01 WS-VALID-RESULT PIC X(1).
+           88 ROW-IS-VALID VALUE 'Y'.
+           88 ROW-IS-INVALID VALUE 'N'.
+
+      *----------------------------------------------------------*
+      *    SORT OUTPUT PROCEDURE SUPPORT - WS-PREV-S-ID HOLDS THE   *
+      *    LAST S-ID RETURNED FROM THE SORT SO A CONTROL BREAK CAN  *
+      *    CATCH TWO INPUT ROWS THAT SHARE AN ID (THEY SORT AS       *
+      *    CONSECUTIVE ROWS SINCE S-ID IS ALWAYS THE LEADING KEY)    *
+      *    INSTEAD OF LETTING BOTH RIDE THROUGH INTO CUST-A-SORTED   *
+      *    AND DOUBLE THAT CUSTOMER IN CUST-ALL.TXT LATER.           *
+      *----------------------------------------------------------*
+       01 WS-PREV-S-ID PIC X(5) VALUE SPACES.
+       01 WS-SORT-EOF PIC X VALUE 'N'.
+       01 WS-DUP-ID-COUNT PIC 9(10) VALUE 0.
 
        PROCEDURE DIVISION.
-           
-           SORT SORTED-WORK
-               ON ASCENDING KEY S-ID
-               USING CUST-A
-               GIVING CUST-A-SORTED.
+
+           PERFORM 0100-LOAD-PARAMETERS.
+
+           EVALUATE TRUE
+               WHEN SORT-IS-DESCENDING AND SORT-USES-NAME-KEY
+                   SORT SORTED-WORK
+                       ON DESCENDING KEY S-ID
+                       ON ASCENDING KEY S-NAME
+                       INPUT PROCEDURE IS 0200-FILTER-CUST-A
+                       OUTPUT PROCEDURE IS 0250-OUTPUT-CUST-A-SORTED
+               WHEN SORT-IS-DESCENDING
+                   SORT SORTED-WORK
+                       ON DESCENDING KEY S-ID
+                       INPUT PROCEDURE IS 0200-FILTER-CUST-A
+                       OUTPUT PROCEDURE IS 0250-OUTPUT-CUST-A-SORTED
+               WHEN SORT-USES-NAME-KEY
+                   SORT SORTED-WORK
+                       ON ASCENDING KEY S-ID
+                       ON ASCENDING KEY S-NAME
+                       INPUT PROCEDURE IS 0200-FILTER-CUST-A
+                       OUTPUT PROCEDURE IS 0250-OUTPUT-CUST-A-SORTED
+               WHEN OTHER
+                   SORT SORTED-WORK
+                       ON ASCENDING KEY S-ID
+                       INPUT PROCEDURE IS 0200-FILTER-CUST-A
+                       OUTPUT PROCEDURE IS 0250-OUTPUT-CUST-A-SORTED
+           END-EVALUATE.
+
+           DISPLAY "PROGRAM A duplicate S-ID rows flagged: "
+               WS-DUP-ID-COUNT.
+
+           DISPLAY "PROGRAM A rows rejected for blank S-ID/NAME: "
+               WS-REJECT-COUNT.
+           PERFORM 0400-WRITE-CONTROL-TOTALS.
+           PERFORM 0500-COPY-TO-HISTORY.
       *    用于文件合并（字段/结构相同）
       *    MERGE MERGE-FILE
       *        ON ASCENDING KEY S-ID
       *        USING FILE-A FILE-B
       *        GIVING FILE-C.
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *    0100-LOAD-PARAMETERS - READ THE SORT ORDER/MINOR-KEY    *
+      *    FLAG; FALL BACK TO THE ORIGINAL ASCENDING-BY-ID-ONLY     *
+      *    SORT WHEN NO PARAMETER FILE IS SUPPLIED                  *
+      *----------------------------------------------------------*
+       0100-LOAD-PARAMETERS.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-OK
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PARM-SORT-ORDER TO WS-SORT-ORDER
+                       MOVE PARM-USE-NAME-KEY TO WS-USE-NAME-KEY
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0400-WRITE-CONTROL-TOTALS - WRITE THE ROW COUNTS THE    *
+      *    END-TO-END RECONCILIATION REPORT CHECKS CUSTA.TXT        *
+      *    AGAINST CUSTA-SORTED.TXT                                 *
+      *----------------------------------------------------------*
+       0400-WRITE-CONTROL-TOTALS.
+           OPEN OUTPUT CONTROL-FILE.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "CUSTA READ=" WS-CUST-A-READ-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "CUSTA SORTED=" WS-CUST-A-SORT-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "CUSTA REJECTED=" WS-REJECT-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           CLOSE CONTROL-FILE.
+
+      *----------------------------------------------------------*
+      *    0500-COPY-TO-HISTORY - REFRESH CUSTA-SORTED.TXT (THE      *
+      *    "LATEST" COPY C ALWAYS READS FROM) AND ALSO KEEP A         *
+      *    DATED GENERATION OF TODAY'S SORTED OUTPUT SO PAST RUNS     *
+      *    ARE NOT LOST WHEN THE NEXT RUN OVERWRITES THE LATEST       *
+      *    COPY                                                       *
+      *----------------------------------------------------------*
+       0500-COPY-TO-HISTORY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           MOVE SPACES TO WS-HISTORY-FILE-NAME.
+           STRING "./result/custA-sorted-" WS-RUN-DATE ".txt"
+               DELIMITED BY SIZE INTO WS-HISTORY-FILE-NAME.
+
+           OPEN INPUT CUST-A-SORTED.
+           OPEN OUTPUT CUST-A-HISTORY.
+
+           PERFORM UNTIL WS-HIST-EOF = 'Y'
+               READ CUST-A-SORTED
+                   AT END
+                       MOVE 'Y' TO WS-HIST-EOF
+                   NOT AT END
+                       MOVE OUT-REC TO HIST-REC
+                       WRITE HIST-REC
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUST-A-SORTED.
+           CLOSE CUST-A-HISTORY.
+
+      *----------------------------------------------------------*
+      *    0200-FILTER-CUST-A - SORT INPUT PROCEDURE; DROPS ROWS    *
+      *    WITH A BLANK S-ID OR BLANK S-NAME INTO CUST-A-REJECTS     *
+      *    (VIA THE SHARED SUB-VALID CHECK) INSTEAD OF LETTING        *
+      *    THEM REACH THE SORT WORK FILE                              *
+      *----------------------------------------------------------*
+       0200-FILTER-CUST-A.
+           OPEN INPUT CUST-A.
+           OPEN OUTPUT CUST-A-REJECTS.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           PERFORM UNTIL WS-CUST-A-EOF = 'Y'
+               READ CUST-A
+                   AT END
+                       MOVE 'Y' TO WS-CUST-A-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CUST-A-READ-COUNT
+                       CALL 'SUB-VALID' USING IN-ID IN-NAME
+                           WS-VALID-RESULT
+                       IF ROW-IS-INVALID
+                           ADD 1 TO WS-REJECT-COUNT
+                           MOVE SPACES TO REJECT-REC
+                           STRING "BLANK S-ID OR S-NAME, ROW "
+                               "DROPPED: " IN-REC
+                               DELIMITED BY SIZE INTO REJECT-REC
+                           WRITE REJECT-REC
+                       ELSE
+                           MOVE IN-REC TO SORT-REC
+                           RELEASE SORT-REC
+                           ADD 1 TO WS-CUST-A-SORT-COUNT
+                           PERFORM 0300-WRITE-AUDIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUST-A.
+           CLOSE CUST-A-REJECTS.
+           CLOSE AUDIT-FILE.
+
+      *----------------------------------------------------------*
+      *    0250-OUTPUT-CUST-A-SORTED - SORT OUTPUT PROCEDURE;       *
+      *    WRITES EACH SORTED ROW TO CUST-A-SORTED AND FLAGS ANY    *
+      *    ROW WHOSE S-ID MATCHES THE ONE JUST WRITTEN TO           *
+      *    CUST-A-DUPLICATES INSTEAD OF LETTING BOTH THROUGH         *
+      *----------------------------------------------------------*
+       0250-OUTPUT-CUST-A-SORTED.
+           OPEN OUTPUT CUST-A-SORTED.
+           OPEN OUTPUT CUST-A-DUPLICATES.
+
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORTED-WORK
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       IF S-ID = WS-PREV-S-ID
+                           ADD 1 TO WS-DUP-ID-COUNT
+                           MOVE SPACES TO DUP-REC
+                           STRING "DUPLICATE S-ID=" S-ID
+                               " NAME=" S-NAME
+                               DELIMITED BY SIZE INTO DUP-REC
+                           WRITE DUP-REC
+                       END-IF
+                       MOVE SORT-REC TO OUT-REC
+                       WRITE OUT-REC
+                       MOVE S-ID TO WS-PREV-S-ID
+               END-RETURN
+           END-PERFORM.
+
+           CLOSE CUST-A-SORTED.
+           CLOSE CUST-A-DUPLICATES.
+
+      *----------------------------------------------------------*
+      *    0300-WRITE-AUDIT - APPEND A SORTED ACTION TO THE SHARED *
+      *    CROSS-PROGRAM AUDIT TRAIL FOR THIS ROW                  *
+      *----------------------------------------------------------*
+       0300-WRITE-AUDIT.
+           MOVE "A" TO AUDIT-PROGRAM.
+           MOVE IN-ID TO AUDIT-KEY.
+           MOVE "SORTED" TO AUDIT-ACTION.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           WRITE AUDIT-RECORD.
