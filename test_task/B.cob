@@ -3,40 +3,184 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *----------------------------------------------------------*
+      *    CUST-B IS KEYED ON IN-KEY (ID+EFFECTIVE-DATE) SO THE     *
+      *    MAINTENANCE PROGRAM CAN REACH A SPECIFIC CUSTOMER'S       *
+      *    ADDRESS ROW DIRECTLY INSTEAD OF ALWAYS SCANNING THE       *
+      *    WHOLE FILE; THIS PROGRAM STILL JUST READS IT TOP TO       *
+      *    BOTTOM TO FEED THE SORT, WHICH INDEXED ORGANIZATION        *
+      *    SUPPORTS THE SAME AS LINE SEQUENTIAL DID.                  *
+      *----------------------------------------------------------*
            SELECT CUST-B ASSIGN TO './custB.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS IN-KEY.
            
            SELECT CUST-B-SORTED ASSIGN TO './result/custB-sorted.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CUST-B-HISTORY ASSIGN TO WS-HISTORY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT SORTED-WORK ASSIGN TO SORTED-WORK.
 
+           SELECT CUST-B-REJECTS ASSIGN TO './result/custB-rejects.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO './result/audit-trail.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        SD SORTED-WORK.
        01 SORT-REC.
-           05 S-ID PIC X(5).
-           05 S-ADDR PIC X(30).
+           COPY "custaddrrec" REPLACING FIELD-KEY BY S-KEY
+               FIELD-ID BY S-ID FIELD-EFFDATE BY S-EFFDATE
+               FIELD-ADDR BY S-ADDR FIELD-NAME BY S-NAME.
 
        FD CUST-B.
        01 IN-REC.
-           05 IN-ID PIC X(5).
-           05 IN-ADDR PIC X(30).
+           COPY "custaddrrec" REPLACING FIELD-KEY BY IN-KEY
+               FIELD-ID BY IN-ID FIELD-EFFDATE BY IN-EFFDATE
+               FIELD-ADDR BY IN-ADDR FIELD-NAME BY IN-NAME.
 
        FD CUST-B-SORTED.
        01 OUT-REC.
-           05 OUT-ID PIC X(5).
-           05 OUT-ADDR PIC X(30).
-   
-       
+           COPY "custaddrrec" REPLACING FIELD-KEY BY OUT-KEY
+               FIELD-ID BY OUT-ID FIELD-EFFDATE BY OUT-EFFDATE
+               FIELD-ADDR BY OUT-ADDR FIELD-NAME BY OUT-NAME.
+
+       FD CUST-B-HISTORY.
+       01 HIST-REC.
+           COPY "custaddrrec" REPLACING FIELD-KEY BY HIST-KEY
+               FIELD-ID BY HIST-ID FIELD-EFFDATE BY HIST-EFFDATE
+               FIELD-ADDR BY HIST-ADDR FIELD-NAME BY HIST-NAME.
+
+       FD CUST-B-REJECTS.
+       01 REJECT-REC PIC X(60).
+
+       FD AUDIT-FILE.
+           COPY "auditrec".
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUST-B-EOF PIC X VALUE 'N'.
+       01 WS-REJECT-COUNT PIC 9(10) VALUE 0.
+       01 WS-VALID-RESULT PIC X(1).
+           88 ROW-IS-VALID VALUE 'Y'.
+           88 ROW-IS-INVALID VALUE 'N'.
+      *----------------------------------------------------------*
+      *    WS-HISTORY-FILE-NAME IS BUILT FROM THE RUN DATE SO      *
+      *    EACH RUN'S SORTED OUTPUT IS KEPT UNDER ITS OWN DATED     *
+      *    NAME INSTEAD OF ONLY OVERWRITING CUSTB-SORTED.TXT         *
+      *----------------------------------------------------------*
+       01 WS-RUN-DATE PIC X(8).
+       01 WS-HISTORY-FILE-NAME PIC X(40).
+       01 WS-HIST-EOF PIC X VALUE 'N'.
+
+      *----------------------------------------------------------*
+      *    AUDIT-FILE IS APPENDED TO (OPEN EXTEND) BUT MAY NOT      *
+      *    EXIST YET ON A FRESH CHECKOUT - WS-AUDIT-STATUS LETS     *
+      *    0100-FEED-CUST-B FALL BACK TO OPEN OUTPUT AND CREATE     *
+      *    IT INSTEAD OF ABENDING ON STATUS 35.                      *
+      *----------------------------------------------------------*
+       01 WS-AUDIT-STATUS PIC XX.
+           88 AUDIT-FILE-OK VALUE '00'.
 
        PROCEDURE DIVISION.
-           
+
            SORT SORTED-WORK
                ON ASCENDING KEY S-ID
-               USING CUST-B
+               ON ASCENDING KEY S-EFFDATE
+               INPUT PROCEDURE IS 0100-FEED-CUST-B
                GIVING CUST-B-SORTED.
 
+           PERFORM 0300-COPY-TO-HISTORY.
+
+           DISPLAY "PROGRAM B rows rejected for blank S-ID/ADDR: "
+               WS-REJECT-COUNT.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *    0100-FEED-CUST-B - SORT INPUT PROCEDURE; DROPS ROWS       *
+      *    WITH A BLANK S-ID OR BLANK S-ADDR INTO CUST-B-REJECTS      *
+      *    (VIA THE SHARED SUB-VALID CHECK) INSTEAD OF LETTING        *
+      *    THEM REACH THE SORT WORK FILE, AND APPENDS EVERY           *
+      *    ACCEPTED ROW TO THE SHARED CROSS-PROGRAM AUDIT TRAIL       *
+      *----------------------------------------------------------*
+       0100-FEED-CUST-B.
+           OPEN INPUT CUST-B.
+           OPEN OUTPUT CUST-B-REJECTS.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           PERFORM UNTIL WS-CUST-B-EOF = 'Y'
+               READ CUST-B
+                   AT END
+                       MOVE 'Y' TO WS-CUST-B-EOF
+                   NOT AT END
+                       CALL 'SUB-VALID' USING IN-ID IN-ADDR
+                           WS-VALID-RESULT
+                       IF ROW-IS-INVALID
+                           ADD 1 TO WS-REJECT-COUNT
+                           MOVE SPACES TO REJECT-REC
+                           STRING "BLANK S-ID OR S-ADDR, ROW "
+                               "DROPPED: " IN-REC
+                               DELIMITED BY SIZE INTO REJECT-REC
+                           WRITE REJECT-REC
+                       ELSE
+                           MOVE IN-REC TO SORT-REC
+                           RELEASE SORT-REC
+                           PERFORM 0200-WRITE-AUDIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUST-B.
+           CLOSE CUST-B-REJECTS.
+           CLOSE AUDIT-FILE.
+
+      *----------------------------------------------------------*
+      *    0200-WRITE-AUDIT - APPEND A SORTED ACTION TO THE SHARED *
+      *    CROSS-PROGRAM AUDIT TRAIL FOR THIS ROW                  *
+      *----------------------------------------------------------*
+       0200-WRITE-AUDIT.
+           MOVE "B" TO AUDIT-PROGRAM.
+           MOVE IN-ID TO AUDIT-KEY.
+           MOVE "SORTED" TO AUDIT-ACTION.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           WRITE AUDIT-RECORD.
+
+      *----------------------------------------------------------*
+      *    0300-COPY-TO-HISTORY - REFRESH CUSTB-SORTED.TXT (THE      *
+      *    "LATEST" COPY C ALWAYS READS FROM) AND ALSO KEEP A         *
+      *    DATED GENERATION OF TODAY'S SORTED OUTPUT SO PAST RUNS     *
+      *    ARE NOT LOST WHEN THE NEXT RUN OVERWRITES THE LATEST       *
+      *    COPY                                                       *
+      *----------------------------------------------------------*
+       0300-COPY-TO-HISTORY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           MOVE SPACES TO WS-HISTORY-FILE-NAME.
+           STRING "./result/custB-sorted-" WS-RUN-DATE ".txt"
+               DELIMITED BY SIZE INTO WS-HISTORY-FILE-NAME.
+
+           OPEN INPUT CUST-B-SORTED.
+           OPEN OUTPUT CUST-B-HISTORY.
+
+           PERFORM UNTIL WS-HIST-EOF = 'Y'
+               READ CUST-B-SORTED
+                   AT END
+                       MOVE 'Y' TO WS-HIST-EOF
+                   NOT AT END
+                       MOVE OUT-REC TO HIST-REC
+                       WRITE HIST-REC
+               END-READ
+           END-PERFORM.
 
-           STOP RUN.
+           CLOSE CUST-B-SORTED.
+           CLOSE CUST-B-HISTORY.
