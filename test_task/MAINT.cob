@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TXN-FILE ASSIGN TO './maint_txn.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+      *----------------------------------------------------------*
+      *    CUST-A/CUST-B ARE BOTH INDEXED, SO A TRANSACTION IS      *
+      *    APPLIED WITH A DIRECT READ/REWRITE OR WRITE BY KEY        *
+      *    INSTEAD OF COPYING THE WHOLE FILE FORWARD TO A NEW ONE    *
+      *    JUST TO CHANGE ONE ROW.                                   *
+      *----------------------------------------------------------*
+           SELECT CUST-A ASSIGN TO './custA.txt'
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS A-ID
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-CUST-A-STATUS.
+
+           SELECT CUST-B ASSIGN TO './custB.txt'
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS B-KEY
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-CUST-B-STATUS.
+
+           SELECT MAINT-AUDIT ASSIGN TO './result/maint-audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO './result/audit-trail.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------*
+      *    TXN-FILE - ONE MAINTENANCE TRANSACTION PER ROW, KEYED    *
+      *    BY TXN-ID.  TXN-TYPE 'N' IS A NAME-CHANGE AGAINST         *
+      *    CUST-A; TXN-TYPE 'A' IS AN ADDRESS-CHANGE AGAINST          *
+      *    CUST-B.  TXN-VALUE CARRIES THE NEW NAME OR NEW ADDRESS,    *
+      *    LEFT-JUSTIFIED AND SPACE-PADDED TO 30 BYTES.               *
+      *----------------------------------------------------------*
+       FD TXN-FILE.
+       01 TXN-REC.
+           05 TXN-ID PIC X(5).
+           05 TXN-TYPE PIC X(1).
+               88 TXN-IS-NAME-CHANGE VALUE 'N'.
+               88 TXN-IS-ADDR-CHANGE VALUE 'A'.
+           05 TXN-VALUE PIC X(30).
+
+       FD CUST-A.
+       01 A-REC.
+           COPY "custnamerec" REPLACING FIELD-ID BY A-ID
+               FIELD-NAME BY A-NAME FIELD-STATUS BY A-STATUS
+               FIELD-ADDR BY A-ADDR.
+
+       FD CUST-B.
+       01 B-REC.
+           COPY "custaddrrec" REPLACING FIELD-KEY BY B-KEY
+               FIELD-ID BY B-ID FIELD-EFFDATE BY B-EFFECTIVE-DATE
+               FIELD-ADDR BY B-ADDR FIELD-NAME BY B-NAME.
+
+       FD MAINT-AUDIT.
+       01 MAINT-AUDIT-REC PIC X(80).
+
+       FD AUDIT-FILE.
+           COPY "auditrec".
+
+       WORKING-STORAGE SECTION.
+       01 WS-TXN-STATUS PIC XX.
+           88 TXN-FILE-OK VALUE '00'.
+       01 WS-TXN-EOF PIC X VALUE 'N'.
+       01 WS-CUST-A-STATUS PIC XX.
+       01 WS-CUST-B-STATUS PIC XX.
+       01 WS-TODAY PIC 9(8).
+
+      *----------------------------------------------------------*
+      *    AUDIT-FILE IS APPENDED TO (OPEN EXTEND) BUT MAY NOT      *
+      *    EXIST YET ON A FRESH CHECKOUT - WS-AUDIT-STATUS LETS     *
+      *    MAIN-PROCESS FALL BACK TO OPEN OUTPUT AND CREATE IT      *
+      *    INSTEAD OF ABENDING ON STATUS 35.                         *
+      *----------------------------------------------------------*
+       01 WS-AUDIT-STATUS PIC XX.
+           88 AUDIT-FILE-OK VALUE '00'.
+
+       01 WS-NAME-CHANGE-COUNT PIC 9(10) VALUE 0.
+       01 WS-ADDR-CHANGE-COUNT PIC 9(10) VALUE 0.
+       01 WS-NOT-FOUND-COUNT PIC 9(10) VALUE 0.
+       01 WS-DUP-ADDR-COUNT PIC 9(10) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           OPEN I-O CUST-A.
+           OPEN I-O CUST-B.
+           OPEN INPUT TXN-FILE.
+           OPEN OUTPUT MAINT-AUDIT.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           IF TXN-FILE-OK
+               PERFORM UNTIL WS-TXN-EOF = 'Y'
+                   READ TXN-FILE
+                       AT END
+                           MOVE 'Y' TO WS-TXN-EOF
+                       NOT AT END
+                           PERFORM 0200-APPLY-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE TXN-FILE
+           END-IF.
+
+           CLOSE CUST-A.
+           CLOSE CUST-B.
+           CLOSE MAINT-AUDIT.
+           CLOSE AUDIT-FILE.
+
+           DISPLAY "MAINT name changes applied: "
+               WS-NAME-CHANGE-COUNT.
+           DISPLAY "MAINT address changes applied: "
+               WS-ADDR-CHANGE-COUNT.
+           DISPLAY "MAINT transactions with no matching customer: "
+               WS-NOT-FOUND-COUNT.
+           DISPLAY "MAINT address changes rejected as duplicate: "
+               WS-DUP-ADDR-COUNT.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *    0200-APPLY-TRANSACTION - ROUTE ONE TXN-FILE ROW TO THE   *
+      *    NAME-CHANGE OR ADDRESS-CHANGE HANDLER BY TXN-TYPE         *
+      *----------------------------------------------------------*
+       0200-APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TXN-IS-NAME-CHANGE
+                   PERFORM 0300-APPLY-NAME-CHANGE
+               WHEN TXN-IS-ADDR-CHANGE
+                   PERFORM 0400-APPLY-ADDR-CHANGE
+           END-EVALUATE.
+
+      *----------------------------------------------------------*
+      *    0300-APPLY-NAME-CHANGE - DIRECT READ CUST-A BY A-ID AND   *
+      *    REWRITE A-NAME IN PLACE; A TXN-ID WITH NO MATCHING         *
+      *    CUSTOMER IS LOGGED RATHER THAN TREATED AS AN ERROR          *
+      *----------------------------------------------------------*
+       0300-APPLY-NAME-CHANGE.
+           MOVE TXN-ID TO A-ID.
+           READ CUST-A
+               INVALID KEY
+                   ADD 1 TO WS-NOT-FOUND-COUNT
+                   PERFORM 0330-WRITE-NOTFOUND-AUDIT
+               NOT INVALID KEY
+                   MOVE TXN-VALUE(1:20) TO A-NAME
+                   REWRITE A-REC
+                       INVALID KEY
+                           ADD 1 TO WS-NOT-FOUND-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-NAME-CHANGE-COUNT
+                           PERFORM 0220-WRITE-NAME-AUDIT
+                   END-REWRITE
+           END-READ.
+
+      *----------------------------------------------------------*
+      *    0220-WRITE-NAME-AUDIT - LOG A NAME CHANGE TO BOTH THE    *
+      *    MAINTENANCE AUDIT LIST AND THE SHARED CROSS-PROGRAM       *
+      *    AUDIT TRAIL                                                *
+      *----------------------------------------------------------*
+       0220-WRITE-NAME-AUDIT.
+           MOVE SPACES TO MAINT-AUDIT-REC.
+           STRING "NAME-CHANGE ID=" A-ID " NEW-NAME="
+               A-NAME DELIMITED BY SIZE INTO MAINT-AUDIT-REC.
+           WRITE MAINT-AUDIT-REC.
+
+           MOVE "MAINT" TO AUDIT-PROGRAM.
+           MOVE A-ID TO AUDIT-KEY.
+           MOVE "NAME-CHG" TO AUDIT-ACTION.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           WRITE AUDIT-RECORD.
+
+      *----------------------------------------------------------*
+      *    0330-WRITE-NOTFOUND-AUDIT - LOG A TRANSACTION THAT       *
+      *    NAMED A CUSTOMER ID NOT ON FILE                           *
+      *----------------------------------------------------------*
+       0330-WRITE-NOTFOUND-AUDIT.
+           MOVE SPACES TO MAINT-AUDIT-REC.
+           STRING "REJECTED ID=" TXN-ID
+               " REASON=CUSTOMER NOT ON FILE"
+               DELIMITED BY SIZE INTO MAINT-AUDIT-REC.
+           WRITE MAINT-AUDIT-REC.
+
+      *----------------------------------------------------------*
+      *    0400-APPLY-ADDR-CHANGE - WRITE A NEW CUST-B ROW KEYED ON  *
+      *    ID+TODAY'S DATE; CUST-B ALREADY KEEPS SEVERAL ADDRESS      *
+      *    ROWS PER CUSTOMER OVER TIME, SO AN ADDRESS CHANGE IS NOT   *
+      *    APPLIED IN PLACE - IT IS ONE MORE DATED ROW, EFFECTIVE      *
+      *    TODAY, AND PROGRAM C'S AS-OF-DATE LOGIC PICKS IT UP LIKE    *
+      *    ANY OTHER ADDRESS.  A SECOND ADDRESS CHANGE FOR THE SAME    *
+      *    CUSTOMER ON THE SAME DAY COLLIDES ON THE KEY AND IS          *
+      *    REJECTED AS A DUPLICATE RATHER THAN SILENTLY OVERWRITING     *
+      *    THE EARLIER ONE.                                             *
+      *----------------------------------------------------------*
+       0400-APPLY-ADDR-CHANGE.
+           MOVE TXN-ID TO B-ID.
+           MOVE WS-TODAY TO B-EFFECTIVE-DATE.
+           MOVE TXN-VALUE TO B-ADDR.
+           WRITE B-REC
+               INVALID KEY
+                   ADD 1 TO WS-DUP-ADDR-COUNT
+                   PERFORM 0420-WRITE-DUP-AUDIT
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADDR-CHANGE-COUNT
+                   PERFORM 0320-WRITE-ADDR-AUDIT
+           END-WRITE.
+
+      *----------------------------------------------------------*
+      *    0320-WRITE-ADDR-AUDIT - LOG AN ADDRESS CHANGE TO BOTH    *
+      *    THE MAINTENANCE AUDIT LIST AND THE SHARED CROSS-PROGRAM   *
+      *    AUDIT TRAIL                                                *
+      *----------------------------------------------------------*
+       0320-WRITE-ADDR-AUDIT.
+           MOVE SPACES TO MAINT-AUDIT-REC.
+           STRING "ADDRESS-CHANGE ID=" B-ID " EFFDATE="
+               B-EFFECTIVE-DATE " NEW-ADDR=" B-ADDR
+               DELIMITED BY SIZE INTO MAINT-AUDIT-REC.
+           WRITE MAINT-AUDIT-REC.
+
+           MOVE "MAINT" TO AUDIT-PROGRAM.
+           MOVE B-ID TO AUDIT-KEY.
+           MOVE "ADDR-CHG" TO AUDIT-ACTION.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           WRITE AUDIT-RECORD.
+
+      *----------------------------------------------------------*
+      *    0420-WRITE-DUP-AUDIT - LOG AN ADDRESS-CHANGE TRANSACTION *
+      *    THAT COLLIDED WITH A ROW ALREADY APPLIED FOR THE SAME     *
+      *    CUSTOMER AND EFFECTIVE DATE                               *
+      *----------------------------------------------------------*
+       0420-WRITE-DUP-AUDIT.
+           MOVE SPACES TO MAINT-AUDIT-REC.
+           STRING "REJECTED ID=" B-ID " EFFDATE=" B-EFFECTIVE-DATE
+               " REASON=ADDRESS CHANGE ALREADY APPLIED TODAY"
+               DELIMITED BY SIZE INTO MAINT-AUDIT-REC.
+           WRITE MAINT-AUDIT-REC.
