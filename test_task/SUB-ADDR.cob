@@ -2,15 +2,91 @@
        PROGRAM-ID. SUB-ADDR.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------*
+      *    WS-ADDR-UPPER HOLDS AN UPPER-CASED COPY OF ADDR AT THE   *
+      *    SAME 30-BYTE POSITIONS AS ADDR ITSELF, SO THE FIXED      *
+      *    COLUMN SPLIT BELOW STAYS EXACTLY WHERE IT WAS BEFORE.    *
+      *    DOUBLED SPACES ARE ONLY SQUEEZED OUT AFTER THE SPLIT,    *
+      *    FIELD BY FIELD (0150-SQUEEZE-FIELD), SO A SHORT STREET   *
+      *    OR CITY VALUE'S OWN TRAILING PAD SPACES CAN'T BLEED      *
+      *    INTO THE NEXT FIELD.                                     *
+      *----------------------------------------------------------*
+       01 WS-ADDR-UPPER PIC X(30).
+       01 WS-SQ-IN PIC X(15).
+       01 WS-SQ-OUT PIC X(15).
+       01 WS-SQ-LEN PIC 9(2).
+       01 WS-SQ-IDX PIC 9(2).
+       01 WS-SQ-OUT-IDX PIC 9(2).
+       01 WS-SQ-PREV-SPACE PIC X VALUE 'N'.
+           88 SQ-PREV-WAS-SPACE VALUE 'Y'.
+
        LINKAGE SECTION.
        01 ADDR PIC X(30).
-       01 RESULT PIC X(35).
+      *----------------------------------------------------------*
+      *    ADDR IS A FIXED 30-BYTE BLOB - STREET(15)/CITY(10)/     *
+      *    STATE(2)/ZIP(3) - BROKEN OUT INTO DISTINCT RESULT        *
+      *    FIELDS INSTEAD OF BEING PASSED THROUGH AS ONE OPAQUE     *
+      *    STRING.                                                  *
+      *----------------------------------------------------------*
+       01 RESULT.
+           05 RESULT-STREET PIC X(15).
+           05 RESULT-CITY PIC X(10).
+           05 RESULT-STATE PIC X(2).
+           05 RESULT-ZIP PIC X(3).
        PROCEDURE DIVISION USING ADDR RESULT.
-           
-           STRING 'ADDR:'
-      *            ADDR DELIMITED BY SPACE
-      *                 DELIMITED BY 'X'（遇到指定字符）
-                   ADDR DELIMITED BY SIZE
-                   INTO RESULT.
+
+           PERFORM 0100-NORMALIZE-ADDR.
+
+           MOVE SPACES TO WS-SQ-IN.
+           MOVE WS-ADDR-UPPER(1:15) TO WS-SQ-IN.
+           MOVE 15 TO WS-SQ-LEN.
+           PERFORM 0150-SQUEEZE-FIELD.
+           MOVE WS-SQ-OUT TO RESULT-STREET.
+
+           MOVE SPACES TO WS-SQ-IN.
+           MOVE WS-ADDR-UPPER(16:10) TO WS-SQ-IN(1:10).
+           MOVE 10 TO WS-SQ-LEN.
+           PERFORM 0150-SQUEEZE-FIELD.
+           MOVE WS-SQ-OUT(1:10) TO RESULT-CITY.
+
+           MOVE WS-ADDR-UPPER(26:2) TO RESULT-STATE.
+           MOVE WS-ADDR-UPPER(28:3) TO RESULT-ZIP.
 
            EXIT PROGRAM.
+
+      *----------------------------------------------------------*
+      *    0100-NORMALIZE-ADDR - UPPER-CASE ADDR INTO WS-ADDR-UPPER *
+      *    AT THE SAME POSITIONS; NO SPACE SQUEEZING HERE SINCE     *
+      *    THAT HAS TO WAIT UNTIL AFTER THE POSITIONAL SPLIT        *
+      *----------------------------------------------------------*
+       0100-NORMALIZE-ADDR.
+           MOVE FUNCTION UPPER-CASE(ADDR) TO WS-ADDR-UPPER.
+
+      *----------------------------------------------------------*
+      *    0150-SQUEEZE-FIELD - COLLAPSE ANY RUN OF TWO OR MORE    *
+      *    SPACES IN WS-SQ-IN(1:WS-SQ-LEN) DOWN TO ONE, LEAVING     *
+      *    THE RESULT IN WS-SQ-OUT.  CALLED ONCE PER ALREADY-        *
+      *    ISOLATED RESULT FIELD SO ONE FIELD'S OWN PAD SPACES      *
+      *    NEVER SHIFT CHARACTERS INTO THE NEXT FIELD.               *
+      *----------------------------------------------------------*
+       0150-SQUEEZE-FIELD.
+           MOVE SPACES TO WS-SQ-OUT.
+           MOVE 'N' TO WS-SQ-PREV-SPACE.
+           MOVE 0 TO WS-SQ-OUT-IDX.
+
+           PERFORM VARYING WS-SQ-IDX FROM 1 BY 1
+                   UNTIL WS-SQ-IDX > WS-SQ-LEN
+               IF WS-SQ-IN(WS-SQ-IDX:1) = SPACE
+                   IF NOT SQ-PREV-WAS-SPACE
+                       ADD 1 TO WS-SQ-OUT-IDX
+                       MOVE SPACE TO WS-SQ-OUT(WS-SQ-OUT-IDX:1)
+                       MOVE 'Y' TO WS-SQ-PREV-SPACE
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-SQ-OUT-IDX
+                   MOVE WS-SQ-IN(WS-SQ-IDX:1)
+                       TO WS-SQ-OUT(WS-SQ-OUT-IDX:1)
+                   MOVE 'N' TO WS-SQ-PREV-SPACE
+               END-IF
+           END-PERFORM.
