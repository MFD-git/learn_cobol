@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCHEDULER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-LOG ASSIGN TO './result/job-log.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOB-LOG.
+       01 JOB-LOG-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------*
+      *    RUNS TASK01, TASK03, AND TASK02 IN SEQUENCE, THE SAME    *
+      *    WAY DRIVER.COB CHAINS A/B/C - EACH STEP'S RETURN-CODE     *
+      *    IS CHECKED BEFORE THE NEXT STEP RUNS, AND START/END        *
+      *    TIMES PLUS COMPLETION STATUS FOR EVERY STEP ARE APPENDED   *
+      *    TO JOB-LOG.TXT FOR THE NIGHTLY RUN RECORD.                 *
+      *----------------------------------------------------------*
+       01 WS-FAILED-STEP PIC X(8) VALUE SPACES.
+           88 NO-STEP-FAILED VALUE SPACES.
+
+       01 WS-STEP-NAME PIC X(8).
+       01 WS-TIMESTAMP PIC X(21).
+       01 WS-RETURN-CODE PIC -(4)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN OUTPUT JOB-LOG.
+
+           MOVE 'TASK01' TO WS-STEP-NAME.
+           PERFORM 1000-LOG-STEP-START.
+           CALL 'TASK01'.
+           PERFORM 1100-LOG-STEP-END.
+           IF RETURN-CODE NOT = 0
+               MOVE 'TASK01' TO WS-FAILED-STEP
+               GO TO 9999-EXIT
+           END-IF.
+
+           MOVE 'TASK03' TO WS-STEP-NAME.
+           PERFORM 1000-LOG-STEP-START.
+           CALL 'TASK03'.
+           PERFORM 1100-LOG-STEP-END.
+           IF RETURN-CODE NOT = 0
+               MOVE 'TASK03' TO WS-FAILED-STEP
+               GO TO 9999-EXIT
+           END-IF.
+
+           MOVE 'TASK02' TO WS-STEP-NAME.
+           PERFORM 1000-LOG-STEP-START.
+           CALL 'TASK02'.
+           PERFORM 1100-LOG-STEP-END.
+           IF RETURN-CODE NOT = 0
+               MOVE 'TASK02' TO WS-FAILED-STEP
+               GO TO 9999-EXIT
+           END-IF.
+
+           DISPLAY "SCHEDULER completed all steps successfully".
+           CLOSE JOB-LOG.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *    1000-LOG-STEP-START - RECORD THE STEP NAME AND CLOCK     *
+      *    TIME BEFORE THE STEP IS CALLED                            *
+      *----------------------------------------------------------*
+       1000-LOG-STEP-START.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           DISPLAY "SCHEDULER starting " WS-STEP-NAME
+               " at " WS-TIMESTAMP.
+           MOVE SPACES TO JOB-LOG-REC.
+           STRING WS-STEP-NAME " START " WS-TIMESTAMP
+               DELIMITED BY SIZE INTO JOB-LOG-REC.
+           WRITE JOB-LOG-REC.
+
+      *----------------------------------------------------------*
+      *    1100-LOG-STEP-END - RECORD THE CLOCK TIME AND RETURN-   *
+      *    CODE THE STEP FINISHED WITH                               *
+      *----------------------------------------------------------*
+       1100-LOG-STEP-END.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           DISPLAY "SCHEDULER finished " WS-STEP-NAME
+               " at " WS-TIMESTAMP " RETURN-CODE " RETURN-CODE.
+           MOVE SPACES TO JOB-LOG-REC.
+           IF RETURN-CODE = 0
+               STRING WS-STEP-NAME " END   " WS-TIMESTAMP
+                   " STATUS=SUCCESS"
+                   DELIMITED BY SIZE INTO JOB-LOG-REC
+           ELSE
+               MOVE RETURN-CODE TO WS-RETURN-CODE
+               STRING WS-STEP-NAME " END   " WS-TIMESTAMP
+                   " STATUS=FAILED RC=" WS-RETURN-CODE
+                   DELIMITED BY SIZE INTO JOB-LOG-REC
+           END-IF.
+           WRITE JOB-LOG-REC.
+
+       9999-EXIT.
+           IF NOT NO-STEP-FAILED
+               DISPLAY "SCHEDULER stopped - step " WS-FAILED-STEP
+                   " failed with RETURN-CODE " RETURN-CODE
+               MOVE SPACES TO JOB-LOG-REC
+               STRING "SCHEDULER ABORTED AFTER " WS-FAILED-STEP
+                   DELIMITED BY SIZE INTO JOB-LOG-REC
+               WRITE JOB-LOG-REC
+               CLOSE JOB-LOG
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           GOBACK.
