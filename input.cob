@@ -1,27 +1,181 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INPUT-DEMO.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUT-FILE ASSIGN TO "./file/output_result.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT BATCH-FILE ASSIGN TO "./file/batch_notes.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD OUT-FILE.
        01 TEXT-1 PIC X(50).
-       
+
+       FD BATCH-FILE.
+       01 BATCH-LINE PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WS-BLANK-ENTRY PIC X VALUE 'Y'.
+           88 ENTRY-IS-BLANK VALUE 'Y'.
+           88 ENTRY-IS-NOT-BLANK VALUE 'N'.
+
+       01 WS-MODE PIC X VALUE 'I'.
+           88 MODE-IS-INTERACTIVE VALUE 'I'.
+           88 MODE-IS-BATCH VALUE 'B'.
+           88 MODE-IS-EDIT VALUE 'E'.
+
+       01 WS-BATCH-EOF PIC X VALUE 'N'.
+           88 BATCH-FILE-EOF VALUE 'Y'.
+
+       01 WS-OUT-STATUS PIC XX.
+           88 OUT-FILE-OK VALUE '00'.
+
+      *----------------------------------------------------------*
+      *    EDIT MODE SUPPORT - REWRITES ONE LINE OF               *
+      *    OUTPUT_RESULT.TXT IN PLACE BY READING THE WHOLE FILE    *
+      *    INTO A TABLE, REPLACING THE REQUESTED LINE, AND          *
+      *    WRITING THE TABLE BACK OUT                               *
+      *----------------------------------------------------------*
+       01 OUT-LINE-TABLE.
+           05 OUT-LINE OCCURS 1000 TIMES PIC X(50).
+       01 WS-OUT-LINE-COUNT PIC 9(4) VALUE 0.
+       01 WS-OUT-LINE-IDX PIC 9(4).
+       01 WS-EDIT-LINE-NO PIC 9(4).
+       01 WS-EDIT-TEXT PIC X(50).
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
-           DISPLAY "âΩÇ©Çì¸óÕÇµÇƒÇ≠ÇæÇ≥Ç¢ÅB".
-           ACCEPT TEXT-1.
-           
-           DISPLAY FUNCTION TRIM(TEXT-1)"Çì¸óÕÇµÇ‹ÇµÇΩÅB".
+           DISPLAY "Enter mode (I=interactive, B=batch file, ".
+           DISPLAY "E=edit a line): ".
+           ACCEPT WS-MODE.
 
-           OPEN OUTPUT OUT-FILE.
+           EVALUATE TRUE
+               WHEN MODE-IS-BATCH
+                   PERFORM 3000-BATCH-MODE
+               WHEN MODE-IS-EDIT
+                   PERFORM 4000-EDIT-MODE
+               WHEN OTHER
+                   PERFORM 2000-INTERACTIVE-MODE
+           END-EVALUATE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    2000-INTERACTIVE-MODE - ONE NOTE FROM THE OPERATOR      *
+      *----------------------------------------------------------*
+       2000-INTERACTIVE-MODE.
+           PERFORM UNTIL ENTRY-IS-NOT-BLANK
+               DISPLAY "Please enter a note."
+               ACCEPT TEXT-1
+               IF FUNCTION TRIM(TEXT-1) = SPACES
+                   SET ENTRY-IS-BLANK TO TRUE
+                   DISPLAY "Entry cannot be blank, please try again."
+               ELSE
+                   SET ENTRY-IS-NOT-BLANK TO TRUE
+               END-IF
+           END-PERFORM.
+
+           DISPLAY FUNCTION TRIM(TEXT-1) " recorded.".
+
+           OPEN EXTEND OUT-FILE.
+           IF NOT OUT-FILE-OK
+               OPEN OUTPUT OUT-FILE
+           END-IF.
            WRITE TEXT-1.
+           CLOSE OUT-FILE.
+
+      *----------------------------------------------------------*
+      *    3000-BATCH-MODE - STREAM A SCRATCH FILE OF NOTES INTO   *
+      *    OUTPUT_RESULT.TXT THROUGH THE SAME TRIM-AND-WRITE LOGIC *
+      *----------------------------------------------------------*
+       3000-BATCH-MODE.
+           OPEN INPUT BATCH-FILE.
+
+           OPEN EXTEND OUT-FILE.
+           IF NOT OUT-FILE-OK
+               OPEN OUTPUT OUT-FILE
+           END-IF.
+
+           PERFORM UNTIL BATCH-FILE-EOF
+               READ BATCH-FILE
+                   AT END
+                       SET BATCH-FILE-EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(BATCH-LINE) NOT = SPACES
+                           MOVE BATCH-LINE TO TEXT-1
+                           WRITE TEXT-1
+                           DISPLAY FUNCTION TRIM(TEXT-1) " recorded."
+                       END-IF
+               END-READ
+           END-PERFORM.
 
+           CLOSE BATCH-FILE.
+           CLOSE OUT-FILE.
+
+      *----------------------------------------------------------*
+      *    4000-EDIT-MODE - REPLACE ONE LINE OF OUTPUT_RESULT.TXT   *
+      *    BY NUMBER, LEAVING EVERY OTHER LINE UNCHANGED            *
+      *----------------------------------------------------------*
+       4000-EDIT-MODE.
+           DISPLAY "Enter line number to replace: ".
+           ACCEPT WS-EDIT-LINE-NO.
+
+           DISPLAY "Enter replacement text: ".
+           ACCEPT WS-EDIT-TEXT.
+
+           PERFORM 4100-LOAD-OUT-FILE.
+
+           IF WS-EDIT-LINE-NO >= 1
+                   AND WS-EDIT-LINE-NO <= WS-OUT-LINE-COUNT
+               MOVE WS-EDIT-TEXT TO OUT-LINE(WS-EDIT-LINE-NO)
+               PERFORM 4200-REWRITE-OUT-FILE
+               DISPLAY "Line " WS-EDIT-LINE-NO " replaced."
+           ELSE
+               DISPLAY "Line " WS-EDIT-LINE-NO
+                   " is out of range - file left unchanged."
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    4100-LOAD-OUT-FILE - READ EVERY EXISTING LINE OF         *
+      *    OUTPUT_RESULT.TXT INTO OUT-LINE-TABLE                    *
+      *----------------------------------------------------------*
+       4100-LOAD-OUT-FILE.
+           MOVE 0 TO WS-OUT-LINE-COUNT.
+           MOVE 'N' TO WS-BATCH-EOF.
+
+           OPEN INPUT OUT-FILE.
+           IF OUT-FILE-OK
+               PERFORM UNTIL BATCH-FILE-EOF
+                   READ OUT-FILE
+                       AT END
+                           SET BATCH-FILE-EOF TO TRUE
+                       NOT AT END
+                           IF WS-OUT-LINE-COUNT < 1000
+                               ADD 1 TO WS-OUT-LINE-COUNT
+                               MOVE TEXT-1
+                                   TO OUT-LINE(WS-OUT-LINE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OUT-FILE
+           ELSE
+               DISPLAY "No existing notes on file - 0 lines to edit."
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    4200-REWRITE-OUT-FILE - WRITE OUT-LINE-TABLE BACK OUT,   *
+      *    REPLACING THE FILE'S PRIOR CONTENTS                      *
+      *----------------------------------------------------------*
+       4200-REWRITE-OUT-FILE.
+           OPEN OUTPUT OUT-FILE.
+           PERFORM VARYING WS-OUT-LINE-IDX FROM 1 BY 1
+                   UNTIL WS-OUT-LINE-IDX > WS-OUT-LINE-COUNT
+               MOVE OUT-LINE(WS-OUT-LINE-IDX) TO TEXT-1
+               WRITE TEXT-1
+           END-PERFORM.
            CLOSE OUT-FILE.
-           STOP RUN.
-       
\ No newline at end of file
