@@ -1,42 +1,154 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILEIO-DEMO.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-FILE ASSIGN TO './file/input.txt'
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
            SELECT OUT-FILE ASSIGN TO './file/output.txt'
-               ORGANIZATION IS SEQUENTIAL.
-       
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT FILTER-FILE ASSIGN TO './fileio_filter.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILTER-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       FD IN-FILE.
-       01 IN-REC PIC X(50).
-       
-       FD OUT-FILE.
-       01 OUT-REC PIC X(50).
-       
+      *----------------------------------------------------------*
+      *    IN-REC/OUT-REC ARE NOW VARYING UP TO 200 BYTES SO THE   *
+      *    ACTUAL RECORD LENGTH CAN COME FROM FILEIO_FILTER.TXT'S   *
+      *    FILTER-RECLEN PARAMETER OR, WHEN NONE IS SUPPLIED, BE    *
+      *    SENSED FROM THE LENGTH OF THE FIRST ROW ACTUALLY READ -  *
+      *    SEE 0100-LOAD-FILTER AND MAIN-PROCESS BELOW.             *
+      *----------------------------------------------------------*
+       FD IN-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 200
+           DEPENDING ON WS-IN-REC-LEN.
+       01 IN-REC PIC X(200).
+
+       FD OUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 200
+           DEPENDING ON WS-OUT-REC-LEN.
+       01 OUT-REC PIC X(200).
+
+       FD FILTER-FILE.
+       01 FILTER-PARM-REC.
+           05 FILTER-COL PIC 9(3).
+           05 FILTER-LEN PIC 9(3).
+           05 FILTER-VALUE PIC X(20).
+           05 FILTER-RECLEN PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01 EOF-FLAG PIC X VALUE 'N'.
-       
+
+       01 WS-IN-STATUS PIC XX.
+           88 IN-STATUS-OK VALUE '00'.
+       01 WS-OUT-STATUS PIC XX.
+           88 OUT-STATUS-OK VALUE '00'.
+       01 WS-FILTER-STATUS PIC XX.
+           88 FILTER-FILE-OK VALUE '00'.
+
+      *----------------------------------------------------------*
+      *    WHEN A FILTER PARAMETER IS SUPPLIED, ONLY ROWS WHOSE    *
+      *    FILTER-COL/FILTER-LEN SLICE MATCHES FILTER-VALUE ARE    *
+      *    COPIED - OTHERWISE FILEIO-DEMO IS A PLAIN COPY, AS       *
+      *    BEFORE.                                                 *
+      *----------------------------------------------------------*
+       01 WS-FILTER-ACTIVE PIC X VALUE 'N'.
+           88 FILTER-IS-ACTIVE VALUE 'Y'.
+       01 WS-FILTER-COL PIC 9(3).
+       01 WS-FILTER-LEN PIC 9(3).
+       01 WS-FILTER-VALUE PIC X(20).
+
+      *----------------------------------------------------------*
+      *    WS-RECLEN IS THE RECORD LENGTH THIS RUN USES FOR EVERY   *
+      *    IN-FILE/OUT-FILE ROW.  A VALUE SUPPLIED ON FILEIO_FILTER *
+      *    TXT WINS; OTHERWISE IT IS SENSED FROM THE LENGTH OF THE  *
+      *    FIRST ROW ACTUALLY READ, SO AN UNCONFIGURED RUN STILL     *
+      *    WORKS THE WAY THE OLD HARDCODED 50-BYTE VERSION DID.      *
+      *----------------------------------------------------------*
+       01 WS-IN-REC-LEN PIC 9(4).
+       01 WS-OUT-REC-LEN PIC 9(4).
+       01 WS-RECLEN PIC 9(3) VALUE 050.
+       01 WS-RECLEN-FLAG PIC X VALUE 'N'.
+           88 RECLEN-IS-SET VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
-           OPEN INPUT IN-FILE
-           OPEN OUTPUT OUT-FILE
-       
+           PERFORM 0100-LOAD-FILTER.
+
+           OPEN INPUT IN-FILE.
+           IF NOT IN-STATUS-OK
+               DISPLAY "FILEIO-DEMO: cannot open input.txt, status="
+                   WS-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-STATUS-OK
+               DISPLAY "FILEIO-DEMO: cannot open output.txt, status="
+                   WS-OUT-STATUS
+               CLOSE IN-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
            PERFORM UNTIL EOF-FLAG = 'Y'
                READ IN-FILE
                     AT END
                         MOVE 'Y' TO EOF-FLAG
                     NOT AT END
-                        MOVE IN-REC TO OUT-REC
-                        WRITE OUT-REC
+                        IF NOT IN-STATUS-OK
+                            DISPLAY "FILEIO-DEMO: read error, status="
+                                WS-IN-STATUS
+                            MOVE 'Y' TO EOF-FLAG
+                            MOVE 16 TO RETURN-CODE
+                        ELSE
+                            IF NOT RECLEN-IS-SET
+                                MOVE WS-IN-REC-LEN TO WS-RECLEN
+                                SET RECLEN-IS-SET TO TRUE
+                            END-IF
+                            IF NOT FILTER-IS-ACTIVE
+                               OR IN-REC(WS-FILTER-COL:WS-FILTER-LEN)
+                                  = WS-FILTER-VALUE
+                                MOVE SPACES TO OUT-REC
+                                MOVE IN-REC(1:WS-RECLEN)
+                                    TO OUT-REC(1:WS-RECLEN)
+                                MOVE WS-RECLEN TO WS-OUT-REC-LEN
+                                WRITE OUT-REC
+                            END-IF
+                        END-IF
                END-READ
-           END-PERFORM
-       
-           CLOSE IN-FILE
-           CLOSE OUT-FILE
-       
+           END-PERFORM.
+
+           CLOSE IN-FILE.
+           CLOSE OUT-FILE.
+
            STOP RUN.
-       
\ No newline at end of file
+
+      *----------------------------------------------------------*
+      *    0100-LOAD-FILTER - WHEN FILEIO_FILTER.TXT IS PRESENT,   *
+      *    PICK UP THE COLUMN/LENGTH/VALUE IT SUPPLIES AND TURN     *
+      *    ON THE FILTER; OTHERWISE LEAVE THIS A PLAIN COPY         *
+      *----------------------------------------------------------*
+       0100-LOAD-FILTER.
+           OPEN INPUT FILTER-FILE.
+           IF FILTER-FILE-OK
+               READ FILTER-FILE
+                   NOT AT END
+                       MOVE FILTER-COL TO WS-FILTER-COL
+                       MOVE FILTER-LEN TO WS-FILTER-LEN
+                       MOVE FILTER-VALUE TO WS-FILTER-VALUE
+                       SET FILTER-IS-ACTIVE TO TRUE
+                       IF FILTER-RECLEN NUMERIC
+                               AND FILTER-RECLEN > 0
+                           MOVE FILTER-RECLEN TO WS-RECLEN
+                           SET RECLEN-IS-SET TO TRUE
+                       END-IF
+               END-READ
+               CLOSE FILTER-FILE
+           END-IF.
