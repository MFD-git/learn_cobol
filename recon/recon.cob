@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASK01-CONTROL ASSIGN TO './result/task01-control.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-T01-STATUS.
+
+           SELECT CUSTA-CONTROL ASSIGN TO './result/custA-control.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CA-STATUS.
+
+           SELECT CUSTC-CONTROL ASSIGN TO './result/custC-control.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CC-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO './result/recon-report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TASK01-CONTROL.
+       01 T01-CONTROL-REC PIC X(60).
+
+       FD CUSTA-CONTROL.
+       01 CA-CONTROL-REC PIC X(60).
+
+       FD CUSTC-CONTROL.
+       01 CC-CONTROL-REC PIC X(60).
+
+       FD RECON-REPORT.
+       01 RECON-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------*
+      *    RECON READS THE CONTROL-TOTAL FILES EACH STAGE OF THE   *
+      *    TASK01 AND CUSTA/CUSTB/CUSTC PIPELINES ALREADY WRITES    *
+      *    AND CHECKS THAT ROWS GOING IN MATCH ROWS COMING OUT AT   *
+      *    EACH HANDOFF.  A STAGE THAT HAS NOT RUN YET (NO CONTROL  *
+      *    FILE ON DISK) IS REPORTED AS "NO DATA" RATHER THAN       *
+      *    ABENDING.                                                *
+      *----------------------------------------------------------*
+       01 WS-T01-STATUS PIC XX.
+           88 T01-FILE-OK VALUE '00'.
+       01 WS-CA-STATUS PIC XX.
+           88 CA-FILE-OK VALUE '00'.
+       01 WS-CC-STATUS PIC XX.
+           88 CC-FILE-OK VALUE '00'.
+
+       01 WS-EOF PIC X VALUE 'N'.
+           88 AT-EOF VALUE 'Y'.
+
+       01 WS-LABEL PIC X(40).
+       01 WS-VALUE-TEXT PIC X(20).
+       01 WS-VALUE PIC 9(10).
+
+       01 WS-T01-AVAILABLE PIC X VALUE 'N'.
+           88 T01-DATA-AVAILABLE VALUE 'Y'.
+       01 WS-T01-IN01-READ PIC 9(10) VALUE 0.
+       01 WS-T01-OT01-WRITTEN PIC 9(10) VALUE 0.
+       01 WS-T01-OT02-WRITTEN PIC 9(10) VALUE 0.
+       01 WS-T01-SUM PIC 9(10) VALUE 0.
+
+       01 WS-CA-AVAILABLE PIC X VALUE 'N'.
+           88 CA-DATA-AVAILABLE VALUE 'Y'.
+       01 WS-CA-READ PIC 9(10) VALUE 0.
+       01 WS-CA-SORTED PIC 9(10) VALUE 0.
+       01 WS-CA-REJECTED PIC 9(10) VALUE 0.
+
+       01 WS-CC-AVAILABLE PIC X VALUE 'N'.
+           88 CC-DATA-AVAILABLE VALUE 'Y'.
+       01 WS-CC-A-READ PIC 9(10) VALUE 0.
+       01 WS-CC-A-ROUTED PIC 9(10) VALUE 0.
+       01 WS-CC-B-READ PIC 9(10) VALUE 0.
+       01 WS-CC-MATCHED PIC 9(10) VALUE 0.
+       01 WS-CC-NOADDR PIC 9(10) VALUE 0.
+       01 WS-CC-NONAME PIC 9(10) VALUE 0.
+       01 WS-CC-INACTIVE PIC 9(10) VALUE 0.
+       01 WS-CC-SUM PIC 9(10) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           OPEN OUTPUT RECON-REPORT.
+
+           PERFORM 0100-READ-TASK01-CONTROL.
+           PERFORM 0200-READ-CUSTA-CONTROL.
+           PERFORM 0300-READ-CUSTC-CONTROL.
+
+           PERFORM 0400-CHECK-TASK01-SPLIT.
+           PERFORM 0500-CHECK-CUSTA-TO-SORTED.
+           PERFORM 0600-CHECK-SORTED-TO-MERGED.
+
+           CLOSE RECON-REPORT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    0100-READ-TASK01-CONTROL - LOAD TASK01'S IN01/OT01/OT02 *
+      *    ROW COUNTS, IF THAT RUN HAS HAPPENED                    *
+      *----------------------------------------------------------*
+       0100-READ-TASK01-CONTROL.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT TASK01-CONTROL.
+           IF T01-FILE-OK
+               SET T01-DATA-AVAILABLE TO TRUE
+               PERFORM UNTIL AT-EOF
+                   READ TASK01-CONTROL
+                       AT END
+                           SET AT-EOF TO TRUE
+                       NOT AT END
+                           UNSTRING T01-CONTROL-REC DELIMITED BY '='
+                               INTO WS-LABEL WS-VALUE-TEXT
+                           MOVE WS-VALUE-TEXT(1:10) TO WS-VALUE
+                           EVALUATE FUNCTION TRIM(WS-LABEL)
+                               WHEN "IN01 READ"
+                                   MOVE WS-VALUE TO WS-T01-IN01-READ
+                               WHEN "OT01 WRITTEN"
+                                   MOVE WS-VALUE TO WS-T01-OT01-WRITTEN
+                               WHEN "OT02 WRITTEN"
+                                   MOVE WS-VALUE TO WS-T01-OT02-WRITTEN
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE TASK01-CONTROL
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0200-READ-CUSTA-CONTROL - LOAD PROGRAM A'S READ/SORTED/ *
+      *    REJECTED ROW COUNTS, IF THAT RUN HAS HAPPENED            *
+      *----------------------------------------------------------*
+       0200-READ-CUSTA-CONTROL.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT CUSTA-CONTROL.
+           IF CA-FILE-OK
+               SET CA-DATA-AVAILABLE TO TRUE
+               PERFORM UNTIL AT-EOF
+                   READ CUSTA-CONTROL
+                       AT END
+                           SET AT-EOF TO TRUE
+                       NOT AT END
+                           UNSTRING CA-CONTROL-REC DELIMITED BY '='
+                               INTO WS-LABEL WS-VALUE-TEXT
+                           MOVE WS-VALUE-TEXT(1:10) TO WS-VALUE
+                           EVALUATE FUNCTION TRIM(WS-LABEL)
+                               WHEN "CUSTA READ"
+                                   MOVE WS-VALUE TO WS-CA-READ
+                               WHEN "CUSTA SORTED"
+                                   MOVE WS-VALUE TO WS-CA-SORTED
+                               WHEN "CUSTA REJECTED"
+                                   MOVE WS-VALUE TO WS-CA-REJECTED
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTA-CONTROL
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0300-READ-CUSTC-CONTROL - LOAD PROGRAM C'S READ/MATCH/  *
+      *    UNMATCHED ROW COUNTS, IF THAT RUN HAS HAPPENED           *
+      *----------------------------------------------------------*
+       0300-READ-CUSTC-CONTROL.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT CUSTC-CONTROL.
+           IF CC-FILE-OK
+               SET CC-DATA-AVAILABLE TO TRUE
+               PERFORM UNTIL AT-EOF
+                   READ CUSTC-CONTROL
+                       AT END
+                           SET AT-EOF TO TRUE
+                       NOT AT END
+                           UNSTRING CC-CONTROL-REC DELIMITED BY '='
+                               INTO WS-LABEL WS-VALUE-TEXT
+                           MOVE WS-VALUE-TEXT(1:10) TO WS-VALUE
+                           EVALUATE FUNCTION TRIM(WS-LABEL)
+                               WHEN "A READ"
+                                   MOVE WS-VALUE TO WS-CC-A-READ
+                               WHEN "A ROUTED"
+                                   MOVE WS-VALUE TO WS-CC-A-ROUTED
+                               WHEN "B READ"
+                                   MOVE WS-VALUE TO WS-CC-B-READ
+                               WHEN "MATCHED"
+                                   MOVE WS-VALUE TO WS-CC-MATCHED
+                               WHEN "NOADDR"
+                                   MOVE WS-VALUE TO WS-CC-NOADDR
+                               WHEN "NONAME"
+                                   MOVE WS-VALUE TO WS-CC-NONAME
+                               WHEN "INACTIVE"
+                                   MOVE WS-VALUE TO WS-CC-INACTIVE
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTC-CONTROL
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0400-CHECK-TASK01-SPLIT - IN01 ROWS READ MUST EQUAL     *
+      *    OT01+OT02 ROWS WRITTEN; EVERY ROW GOES TO ONE OR THE     *
+      *    OTHER                                                    *
+      *----------------------------------------------------------*
+       0400-CHECK-TASK01-SPLIT.
+           IF NOT T01-DATA-AVAILABLE
+               MOVE SPACES TO RECON-REC
+               STRING "TASK01 SPLIT: NO DATA (TASK01 HAS NOT RUN)"
+                   DELIMITED BY SIZE INTO RECON-REC
+               WRITE RECON-REC
+           ELSE
+               ADD WS-T01-OT01-WRITTEN WS-T01-OT02-WRITTEN
+                   GIVING WS-T01-SUM
+               MOVE SPACES TO RECON-REC
+               IF WS-T01-IN01-READ = WS-T01-SUM
+                   STRING "TASK01 SPLIT: PASS - IN01 READ="
+                       WS-T01-IN01-READ " OT01+OT02=" WS-T01-SUM
+                       DELIMITED BY SIZE INTO RECON-REC
+               ELSE
+                   STRING "TASK01 SPLIT: FAIL - IN01 READ="
+                       WS-T01-IN01-READ " OT01+OT02=" WS-T01-SUM
+                       DELIMITED BY SIZE INTO RECON-REC
+               END-IF
+               WRITE RECON-REC
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0500-CHECK-CUSTA-TO-SORTED - ROWS PROGRAM A SORTED INTO *
+      *    CUSTA-SORTED.TXT MUST EQUAL THE ROWS PROGRAM C LATER     *
+      *    READ BACK OUT OF THAT SAME FILE                          *
+      *----------------------------------------------------------*
+       0500-CHECK-CUSTA-TO-SORTED.
+           IF NOT CA-DATA-AVAILABLE OR NOT CC-DATA-AVAILABLE
+               MOVE SPACES TO RECON-REC
+               STRING "CUSTA-SORTED: NO DATA (A OR C HAS NOT RUN)"
+                   DELIMITED BY SIZE INTO RECON-REC
+               WRITE RECON-REC
+           ELSE
+               MOVE SPACES TO RECON-REC
+               IF WS-CA-SORTED = WS-CC-A-READ
+                   STRING "CUSTA-SORTED: PASS - A SORTED="
+                       WS-CA-SORTED " C READ=" WS-CC-A-READ
+                       DELIMITED BY SIZE INTO RECON-REC
+               ELSE
+                   STRING "CUSTA-SORTED: FAIL - A SORTED="
+                       WS-CA-SORTED " C READ=" WS-CC-A-READ
+                       DELIMITED BY SIZE INTO RECON-REC
+               END-IF
+               WRITE RECON-REC
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0600-CHECK-SORTED-TO-MERGED - THE CUSTA-SORTED.TXT ROWS  *
+      *    PROGRAM C ROUTED THIS RUN (WS-CC-A-ROUTED - ROWS ABOVE   *
+      *    ITS RESTART CHECKPOINT, EXCLUDING ANY ALREADY HANDLED BY *
+      *    AN EARLIER RUN) MUST EQUAL THE MATCHED ROWS IT WROTE TO  *
+      *    CUST-ALL.TXT PLUS THE UNMATCHED ROWS IT WROTE TO         *
+      *    CUST-NOADDR.TXT PLUS THE ROWS IT SKIPPED AS INACTIVE     *
+      *    INTO CUST-INACTIVE.TXT.  WS-CC-A-READ (EVERY ROW         *
+      *    PHYSICALLY READ, CHECKPOINT OR NOT) IS DELIBERATELY NOT  *
+      *    USED HERE - ON A RESTARTED RUN IT ALSO COUNTS ROWS       *
+      *    ALREADY ROUTED BY AN EARLIER RUN, WHICH WOULD NEVER      *
+      *    MATCH THIS RUN'S ROUTED TOTALS.                           *
+      *----------------------------------------------------------*
+       0600-CHECK-SORTED-TO-MERGED.
+           IF NOT CC-DATA-AVAILABLE
+               MOVE SPACES TO RECON-REC
+               STRING "CUST-ALL: NO DATA (PROGRAM C HAS NOT RUN)"
+                   DELIMITED BY SIZE INTO RECON-REC
+               WRITE RECON-REC
+           ELSE
+               ADD WS-CC-MATCHED WS-CC-NOADDR WS-CC-INACTIVE
+                   GIVING WS-CC-SUM
+               MOVE SPACES TO RECON-REC
+               IF WS-CC-A-ROUTED = WS-CC-SUM
+                   STRING "CUST-ALL: PASS - A ROUTED="
+                       WS-CC-A-ROUTED " ROUTED=" WS-CC-SUM
+                       DELIMITED BY SIZE INTO RECON-REC
+               ELSE
+                   STRING "CUST-ALL: FAIL - A ROUTED="
+                       WS-CC-A-ROUTED " ROUTED=" WS-CC-SUM
+                       DELIMITED BY SIZE INTO RECON-REC
+               END-IF
+               WRITE RECON-REC
+           END-IF.
