@@ -9,50 +9,397 @@
 
            SELECT OT01 ASSIGN TO './result/OT01.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT CONTROL-FILE ASSIGN TO './result/task03-control.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARM-FILE ASSIGN TO './task03_param.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO './result/audit-trail.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      *----------------------------------------------------------*
+      *    YESTERDAY-FILE IS AN OPTIONAL ARCHIVED COPY OF A PRIOR   *
+      *    RUN'S OT01 - ONLY READ WHEN PARM-COMPARE-YESTERDAY IS    *
+      *    'Y'.  FILE STATUS LETS A MISSING ARCHIVE BE TREATED AS   *
+      *    AN EMPTY PRIOR RUN INSTEAD OF AN ERROR.                  *
+      *----------------------------------------------------------*
+           SELECT YESTERDAY-FILE ASSIGN TO './result/OT01-yesterday.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YEST-STATUS.
+
+           SELECT COMPARE-FILE ASSIGN TO './result/task03-compare.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *----------------------------------------------------------*
+      *    EXCEPTIONS-FILE IS THE SHARED CROSS-PROGRAM EXCEPTIONS    *
+      *    LOG TASK01/TASK02/TASK03 ALL APPEND TO                    *
+      *----------------------------------------------------------*
+           SELECT EXCEPTIONS-FILE ASSIGN TO './result/exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD IN01.
-       01 IN-REC-1 PIC X(5).
+       01 IN-REC-1 PIC X(40).
+
+       FD AUDIT-FILE.
+           COPY "auditrec".
 
        FD OT01.
-       01 OT01-REC PIC X(5).
-       
+       01 OT01-REC PIC X(40).
+
+       FD CONTROL-FILE.
+       01 CONTROL-REC PIC X(40).
+
+       FD PARM-FILE.
+       01 PARM-REC.
+           05 PARM-KEY-START PIC 9(3).
+           05 PARM-KEY-LEN PIC 9(3).
+           05 PARM-COMPARE-YESTERDAY PIC X(1).
+
+       FD YESTERDAY-FILE.
+       01 YEST-REC PIC X(40).
+
+       FD COMPARE-FILE.
+       01 COMPARE-REC PIC X(60).
+
+       FD EXCEPTIONS-FILE.
+           COPY "exceptrec".
 
- 
        WORKING-STORAGE SECTION.
        01 EOF-FLAG-1 PIC X VALUE 'N'.
-       01 IS-FIRST PIC X VALUE 'Y'.
-       01 TEMP PIC X(5).
+
+      *----------------------------------------------------------*
+      *    KEY-START/KEY-LEN PICK THE DEDUP KEY OUT OF IN-REC-1;   *
+      *    DEFAULT IS THE ORIGINAL WHOLE-5-BYTE-RECORD KEY WHEN    *
+      *    NO PARAMETER FILE IS SUPPLIED.                          *
+      *----------------------------------------------------------*
+       01 WS-KEY-START PIC 9(3) VALUE 1.
+       01 WS-KEY-LEN PIC 9(3) VALUE 5.
+       01 WS-PARM-STATUS PIC XX.
+           88 PARM-FILE-OK VALUE '00'.
+
+      *----------------------------------------------------------*
+      *    AUDIT-FILE/EXCEPTIONS-FILE ARE APPENDED TO (OPEN        *
+      *    EXTEND) BUT MAY NOT EXIST YET ON A FRESH CHECKOUT -      *
+      *    WS-AUDIT-STATUS/WS-EXCEPTIONS-STATUS LET MAIN-PROCESS    *
+      *    FALL BACK TO OPEN OUTPUT AND CREATE THEM INSTEAD OF      *
+      *    ABENDING ON STATUS 35.                                   *
+      *----------------------------------------------------------*
+       01 WS-AUDIT-STATUS PIC XX.
+           88 AUDIT-FILE-OK VALUE '00'.
+       01 WS-EXCEPTIONS-STATUS PIC XX.
+           88 EXCEPTIONS-FILE-OK VALUE '00'.
+
+       01 WS-CURRENT-KEY PIC X(40).
+
+      *----------------------------------------------------------*
+      *    SEEN-KEY-TABLE HOLDS EVERY UNIQUE KEY WRITTEN SO FAR SO *
+      *    A REPEAT ANYWHERE IN THE FILE IS CAUGHT, NOT ONLY A      *
+      *    REPEAT OF THE IMMEDIATELY PRECEDING ROW.                 *
+      *----------------------------------------------------------*
+       01 SEEN-KEY-TABLE.
+           05 SEEN-KEY OCCURS 5000 TIMES PIC X(40).
+       01 WS-SEEN-COUNT PIC 9(4) VALUE 0.
+       01 WS-SEEN-IDX PIC 9(4).
+       01 WS-IS-DUPLICATE PIC X VALUE 'N'.
+           88 KEY-IS-DUPLICATE VALUE 'Y'.
+
+       01 WS-UNIQUE-COUNT PIC 9(10) VALUE 0.
+       01 WS-DUP-COUNT PIC 9(10) VALUE 0.
+       01 WS-IN01-ROW-NO PIC 9(10) VALUE 0.
+
+      *----------------------------------------------------------*
+      *    IN01 NOW CARRIES A LEADING HDR RECORD (RUN DATE AND     *
+      *    EXPECTED ROW COUNT) AND A TRAILING TRL RECORD (ACTUAL   *
+      *    ROW COUNT), BOTH TAGGED BY A 3-BYTE PREFIX SO THEY CAN   *
+      *    BE TOLD APART FROM A DATA ROW - SEE 0420/0430 BELOW.     *
+      *----------------------------------------------------------*
+       01 WS-HDR-RUN-DATE PIC X(8).
+       01 WS-HDR-EXPECTED-COUNT PIC 9(10) VALUE 0.
+       01 WS-TRL-COUNT PIC 9(10) VALUE 0.
+       01 WS-IN01-TRAILER-FLAG PIC X VALUE 'N'.
+           88 IN01-TRAILER-SEEN VALUE 'Y'.
+
+      *----------------------------------------------------------*
+      *    YESTERDAY-COMPARE SUPPORT - ONLY USED WHEN               *
+      *    PARM-COMPARE-YESTERDAY = 'Y'.  YEST-KEY-TABLE HOLDS THE   *
+      *    PRIOR RUN'S KEYS THE SAME WAY SEEN-KEY-TABLE HOLDS        *
+      *    TODAY'S, SO THE TWO SETS CAN BE COMPARED AFTER THE        *
+      *    DEDUP PASS FINISHES.                                      *
+      *----------------------------------------------------------*
+       01 WS-COMPARE-MODE PIC X VALUE 'N'.
+           88 PRODUCE-COMPARE-REPORT VALUE 'Y'.
+
+       01 WS-YEST-STATUS PIC XX.
+           88 YEST-FILE-OK VALUE '00'.
+       01 WS-YEST-EOF PIC X VALUE 'N'.
+           88 YEST-FILE-EOF VALUE 'Y'.
+
+       01 YEST-KEY-TABLE.
+           05 YEST-KEY OCCURS 5000 TIMES PIC X(40).
+       01 WS-YEST-COUNT PIC 9(4) VALUE 0.
+       01 WS-YEST-IDX PIC 9(4).
+
+       01 WS-FOUND-FLAG PIC X VALUE 'N'.
+           88 KEY-FOUND VALUE 'Y'.
+
+       01 WS-ADDED-COUNT PIC 9(10) VALUE 0.
+       01 WS-REMOVED-COUNT PIC 9(10) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
+           PERFORM 0400-LOAD-PARAMETERS.
 
-           OPEN INPUT IN01.                  
+           OPEN INPUT IN01.
            OPEN OUTPUT OT01.
-          
+
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           OPEN EXTEND EXCEPTIONS-FILE.
+           IF NOT EXCEPTIONS-FILE-OK
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF.
 
            PERFORM  UNTIL EOF-FLAG-1 = 'Y'
                READ IN01
                    AT END
                        MOVE 'Y' TO EOF-FLAG-1
                    NOT AT END
-                       IF IS-FIRST = 'Y' THEN
-                           MOVE IN-REC-1 TO OT01-REC
-                           WRITE OT01-REC
-                           MOVE IN-REC-1 TO TEMP
-                           MOVE 'N' TO IS-FIRST
-                       ELSE
-                           IF TEMP NOT = IN-REC-1 THEN
-                               MOVE IN-REC-1 TO OT01-REC
-                               WRITE OT01-REC
-                               MOVE IN-REC-1 TO TEMP
-                           END-IF
-                       END-IF
+                       EVALUATE IN-REC-1(1:3)
+                           WHEN "HDR"
+                               PERFORM 0420-READ-IN01-HEADER
+                           WHEN "TRL"
+                               PERFORM 0430-READ-IN01-TRAILER
+                           WHEN OTHER
+                               ADD 1 TO WS-IN01-ROW-NO
+                               MOVE IN-REC-1(WS-KEY-START:WS-KEY-LEN)
+                                   TO WS-CURRENT-KEY
+                               PERFORM 0500-CHECK-DUPLICATE
+                               IF KEY-IS-DUPLICATE
+                                   ADD 1 TO WS-DUP-COUNT
+                                   PERFORM 0960-WRITE-DUP-EXCEPTION
+                               ELSE
+                                   MOVE IN-REC-1 TO OT01-REC
+                                   WRITE OT01-REC
+                                   ADD 1 TO WS-UNIQUE-COUNT
+                                   PERFORM 0600-REMEMBER-KEY
+                                   PERFORM 0900-WRITE-AUDIT
+                               END-IF
+                       END-EVALUATE
            END-PERFORM.
 
            CLOSE IN01.
            CLOSE OT01.
+           CLOSE AUDIT-FILE.
+           CLOSE EXCEPTIONS-FILE.
+
+           DISPLAY "TASK03 unique records written: " WS-UNIQUE-COUNT.
+           DISPLAY "TASK03 duplicates removed: " WS-DUP-COUNT.
+
+           IF PRODUCE-COMPARE-REPORT
+               PERFORM 0700-LOAD-YESTERDAY-KEYS
+               PERFORM 0750-COMPARE-KEY-SETS
+           END-IF.
+
+           OPEN OUTPUT CONTROL-FILE.
+           MOVE SPACES TO CONTROL-REC.
+           STRING "UNIQUE=" WS-UNIQUE-COUNT " DUPLICATES=" WS-DUP-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           IF IN01-TRAILER-SEEN
+               MOVE SPACES TO CONTROL-REC
+               STRING "HDR EXP=" WS-HDR-EXPECTED-COUNT
+                   " TRL CNT=" WS-TRL-COUNT
+                   DELIMITED BY SIZE INTO CONTROL-REC
+               WRITE CONTROL-REC
+           END-IF.
+
+           CLOSE CONTROL-FILE.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *    0400-LOAD-PARAMETERS - READ THE DEDUP KEY START/LENGTH. *
+      *    A START/LENGTH RUNNING PAST IN-REC-1'S 40-BYTE WIDTH    *
+      *    IS LEFT AT WS-KEY-START/WS-KEY-LEN'S DEFAULT OF 1/5     *
+      *    RATHER THAN RISKING AN OUT-OF-BOUNDS REFERENCE          *
+      *    MODIFICATION AGAINST IN-REC-1 OR YEST-REC.               *
+      *----------------------------------------------------------*
+       0400-LOAD-PARAMETERS.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-OK
+               READ PARM-FILE
+                   NOT AT END
+                       IF PARM-KEY-START NUMERIC
+                               AND PARM-KEY-LEN NUMERIC
+                               AND PARM-KEY-START > 0
+                               AND PARM-KEY-LEN > 0
+                               AND PARM-KEY-START + PARM-KEY-LEN - 1
+                                   NOT > 40
+                           MOVE PARM-KEY-START TO WS-KEY-START
+                           MOVE PARM-KEY-LEN TO WS-KEY-LEN
+                       END-IF
+                       MOVE PARM-COMPARE-YESTERDAY TO WS-COMPARE-MODE
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0420-READ-IN01-HEADER - PARSE THE LEADING HDR RECORD'S   *
+      *    RUN DATE AND EXPECTED ROW COUNT                           *
+      *----------------------------------------------------------*
+       0420-READ-IN01-HEADER.
+           MOVE IN-REC-1(4:8) TO WS-HDR-RUN-DATE.
+           MOVE IN-REC-1(12:10) TO WS-HDR-EXPECTED-COUNT.
+
+      *----------------------------------------------------------*
+      *    0430-READ-IN01-TRAILER - PARSE THE TRAILING TRL         *
+      *    RECORD'S ACTUAL ROW COUNT AND COMPARE IT TO THE NUMBER   *
+      *    OF DATA ROWS THIS RUN ACTUALLY READ                      *
+      *----------------------------------------------------------*
+       0430-READ-IN01-TRAILER.
+           MOVE IN-REC-1(4:10) TO WS-TRL-COUNT.
+           IF WS-TRL-COUNT NOT = WS-IN01-ROW-NO
+               DISPLAY "TASK03 WARNING - IN01 trailer count "
+                   WS-TRL-COUNT " does not match rows read "
+                   WS-IN01-ROW-NO
+           END-IF.
+           SET IN01-TRAILER-SEEN TO TRUE.
+
+      *----------------------------------------------------------*
+      *    0500-CHECK-DUPLICATE - SCAN EVERY KEY SEEN SO FAR        *
+      *----------------------------------------------------------*
+       0500-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-IS-DUPLICATE.
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+               IF SEEN-KEY(WS-SEEN-IDX) = WS-CURRENT-KEY
+                   SET KEY-IS-DUPLICATE TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------*
+      *    0600-REMEMBER-KEY - ADD A NEWLY-SEEN UNIQUE KEY TO THE   *
+      *    TABLE                                                   *
+      *----------------------------------------------------------*
+       0600-REMEMBER-KEY.
+           IF WS-SEEN-COUNT < 5000
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE WS-CURRENT-KEY TO SEEN-KEY(WS-SEEN-COUNT)
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0900-WRITE-AUDIT - APPEND A DEDUP ACTION TO THE SHARED  *
+      *    CROSS-PROGRAM AUDIT TRAIL FOR THIS KEY                  *
+      *----------------------------------------------------------*
+       0900-WRITE-AUDIT.
+           MOVE "TASK03" TO AUDIT-PROGRAM.
+           MOVE WS-CURRENT-KEY(1:20) TO AUDIT-KEY.
+           MOVE "DEDUPED" TO AUDIT-ACTION.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           WRITE AUDIT-RECORD.
+
+      *----------------------------------------------------------*
+      *    0960-WRITE-DUP-EXCEPTION - LOG A REPEATED KEY TO THE      *
+      *    SHARED CROSS-PROGRAM EXCEPTIONS FILE                      *
+      *----------------------------------------------------------*
+       0960-WRITE-DUP-EXCEPTION.
+           MOVE "TASK03" TO EXCEPT-PROGRAM.
+           MOVE WS-IN01-ROW-NO TO EXCEPT-ROW.
+           MOVE "DUPLICATE KEY" TO EXCEPT-REASON.
+           WRITE EXCEPTION-RECORD.
+
+      *----------------------------------------------------------*
+      *    0700-LOAD-YESTERDAY-KEYS - READ THE ARCHIVED PRIOR-RUN   *
+      *    OT01 INTO YEST-KEY-TABLE.  A MISSING ARCHIVE LEAVES THE   *
+      *    TABLE EMPTY, SO EVERY KEY SEEN TODAY REPORTS AS ADDED.    *
+      *----------------------------------------------------------*
+       0700-LOAD-YESTERDAY-KEYS.
+           OPEN INPUT YESTERDAY-FILE.
+           IF YEST-FILE-OK
+               PERFORM UNTIL YEST-FILE-EOF
+                   READ YESTERDAY-FILE
+                       AT END
+                           SET YEST-FILE-EOF TO TRUE
+                       NOT AT END
+                           IF WS-YEST-COUNT < 5000
+                               ADD 1 TO WS-YEST-COUNT
+                               MOVE YEST-REC(WS-KEY-START:WS-KEY-LEN)
+                                   TO YEST-KEY(WS-YEST-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE YESTERDAY-FILE
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0750-COMPARE-KEY-SETS - REPORT EVERY KEY IN SEEN-KEY-    *
+      *    TABLE NOT PRESENT IN YEST-KEY-TABLE AS ADDED, AND EVERY   *
+      *    KEY IN YEST-KEY-TABLE NOT PRESENT IN SEEN-KEY-TABLE AS    *
+      *    REMOVED, TO TASK03-COMPARE.TXT                            *
+      *----------------------------------------------------------*
+       0750-COMPARE-KEY-SETS.
+           OPEN OUTPUT COMPARE-FILE.
+
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+               MOVE 'N' TO WS-FOUND-FLAG
+               PERFORM VARYING WS-YEST-IDX FROM 1 BY 1
+                       UNTIL WS-YEST-IDX > WS-YEST-COUNT
+                   IF YEST-KEY(WS-YEST-IDX) = SEEN-KEY(WS-SEEN-IDX)
+                       SET KEY-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+               IF NOT KEY-FOUND
+                   ADD 1 TO WS-ADDED-COUNT
+                   MOVE SPACES TO COMPARE-REC
+                   STRING "ADDED=" SEEN-KEY(WS-SEEN-IDX)
+                       DELIMITED BY SIZE INTO COMPARE-REC
+                   WRITE COMPARE-REC
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WS-YEST-IDX FROM 1 BY 1
+                   UNTIL WS-YEST-IDX > WS-YEST-COUNT
+               MOVE 'N' TO WS-FOUND-FLAG
+               PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                       UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+                   IF SEEN-KEY(WS-SEEN-IDX) = YEST-KEY(WS-YEST-IDX)
+                       SET KEY-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+               IF NOT KEY-FOUND
+                   ADD 1 TO WS-REMOVED-COUNT
+                   MOVE SPACES TO COMPARE-REC
+                   STRING "REMOVED=" YEST-KEY(WS-YEST-IDX)
+                       DELIMITED BY SIZE INTO COMPARE-REC
+                   WRITE COMPARE-REC
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO COMPARE-REC.
+           STRING "ADDED-COUNT=" WS-ADDED-COUNT
+               DELIMITED BY SIZE INTO COMPARE-REC.
+           WRITE COMPARE-REC.
+
+           MOVE SPACES TO COMPARE-REC.
+           STRING "REMOVED-COUNT=" WS-REMOVED-COUNT
+               DELIMITED BY SIZE INTO COMPARE-REC.
+           WRITE COMPARE-REC.
 
+           CLOSE COMPARE-FILE.
 
-           STOP RUN.
+           DISPLAY "TASK03 keys added vs yesterday: " WS-ADDED-COUNT.
+           DISPLAY "TASK03 keys removed vs yesterday: "
+               WS-REMOVED-COUNT.
