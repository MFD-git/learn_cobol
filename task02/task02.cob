@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TASK01.
+       PROGRAM-ID. TASK02.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -12,54 +12,396 @@
 
            SELECT OT01 ASSIGN TO './result/OT01.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT OT-UNMATCHED-1 ASSIGN TO './result/OT01-unmatched.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OT-UNMATCHED-2 ASSIGN TO './result/OT02-untouched.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUMMARY-FILE ASSIGN TO './result/task02-summary.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO './result/audit-trail.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXCEPT-FILE ASSIGN TO './result/task02-except.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *----------------------------------------------------------*
+      *    EXCEPTIONS-FILE IS THE SHARED CROSS-PROGRAM EXCEPTIONS    *
+      *    LOG TASK01/TASK02/TASK03 ALL APPEND TO, IN ADDITION TO    *
+      *    TASK02'S OWN TASK02-EXCEPT.TXT DETAIL.                    *
+      *----------------------------------------------------------*
+           SELECT EXCEPTIONS-FILE ASSIGN TO './result/exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       FD IN01.
-       01 IN-REC-1 PIC X(5).
+      *----------------------------------------------------------*
+      *    IN01/IN02 ARE BOTH VARYING-LENGTH SO A SHORT PHYSICAL    *
+      *    LINE CAN BE TOLD APART FROM ONE PADDED OUT TO THE FULL    *
+      *    RECORD WIDTH - SEE 0100-READ-IN01/0200-READ-IN02 BELOW.   *
+      *    IN01'S MAXIMUM WAS WIDENED FROM 5 TO 21 BYTES SO THE       *
+      *    LEADING HDR/TRAILING TRL RECORDS (SEE 0990/0995 BELOW)     *
+      *    FIT ALONGSIDE THE ORDINARY 5-BYTE KEY ROWS.                *
+      *----------------------------------------------------------*
+       FD IN01
+           RECORD IS VARYING IN SIZE FROM 1 TO 21
+           DEPENDING ON WS-IN01-REC-LEN.
+       01 IN-REC-1 PIC X(21).
 
-       FD IN02.
+       FD IN02
+           RECORD IS VARYING IN SIZE FROM 1 TO 15
+           DEPENDING ON WS-IN02-REC-LEN.
        01 IN-REC-2 PIC X(15).
 
        FD OT01.
        01 OT01-REC PIC X(15).
-       
 
- 
+       FD OT-UNMATCHED-1.
+       01 UNMATCHED-1-REC PIC X(5).
+
+       FD OT-UNMATCHED-2.
+       01 UNMATCHED-2-REC PIC X(15).
+
+       FD SUMMARY-FILE.
+       01 SUMMARY-REC PIC X(60).
+
+       FD AUDIT-FILE.
+           COPY "auditrec".
+
+       FD EXCEPT-FILE.
+       01 EXCEPT-REC PIC X(60).
+
+       FD EXCEPTIONS-FILE.
+           COPY "exceptrec".
+
        WORKING-STORAGE SECTION.
-       01 EOF-FLAG-1 PIC X VALUE 'N'.
-       01 EOF-FLAG-2 PIC X VALUE 'N'.
+      *----------------------------------------------------------*
+      *    MATCH IS DONE AS A SINGLE-PASS MERGE OVER IN01 AND      *
+      *    IN02, BOTH PRE-SORTED ON THE 5-BYTE KEY.  WS-KEY-1/2     *
+      *    HOLD HIGH-VALUES ONCE THEIR FILE HITS END OF FILE SO     *
+      *    THE COMPARE BELOW DRAINS WHATEVER FILE RUNS LONGER       *
+      *    WITHOUT A SEPARATE EOF CHECK ON EVERY BRANCH.            *
+      *----------------------------------------------------------*
+       01 WS-KEY-1 PIC X(5).
+       01 WS-KEY-2 PIC X(5).
+
+       01 WS-IN01-READ-COUNT PIC 9(10) VALUE 0.
+       01 WS-IN02-READ-COUNT PIC 9(10) VALUE 0.
+       01 WS-MATCH-COUNT PIC 9(10) VALUE 0.
+
+      *----------------------------------------------------------*
+      *    0250-PROCESS-KEY-GROUP SUPPORT - WS-IN02-GROUP-ROW        *
+      *    BUFFERS EVERY IN02 ROW SHARING THE CURRENT MATCHED KEY     *
+      *    (WS-MATCH-KEY) SO EACH IN01 ROW SHARING THAT KEY CAN BE    *
+      *    WRITTEN AGAINST ALL OF THEM, NOT JUST THE FIRST.           *
+      *----------------------------------------------------------*
+       01 WS-MATCH-KEY PIC X(5).
+       01 WS-IN02-GROUP-TABLE.
+           05 WS-IN02-GROUP-ROW OCCURS 1000 TIMES PIC X(15).
+       01 WS-IN02-GROUP-COUNT PIC 9(4) VALUE 0.
+       01 WS-IN02-GROUP-IDX PIC 9(4).
+
+      *----------------------------------------------------------*
+      *    SHORT/BLANK KEY GUARDS - WS-IN01-REC-LEN/WS-IN02-REC-LEN *
+      *    HOLD THE ACTUAL LENGTH OF THE LINE JUST READ (VIA THE     *
+      *    FDs' RECORD IS VARYING CLAUSE); A KEY SHORTER THAN 5       *
+      *    BYTES OR ALL SPACES IS NOT TRUSTWORTHY ENOUGH TO COMPARE   *
+      *    AGAINST THE OTHER FILE, SO THE ROW IS LOGGED AND SKIPPED   *
+      *    INSTEAD OF RISKING A FALSE BLANK-KEY-TO-BLANK-KEY MATCH.   *
+      *----------------------------------------------------------*
+       01 WS-IN01-REC-LEN PIC 9(4).
+       01 WS-IN02-REC-LEN PIC 9(4).
+       01 WS-IN01-VALID PIC X VALUE 'N'.
+           88 IN01-ROW-VALID VALUE 'Y'.
+       01 WS-IN02-VALID PIC X VALUE 'N'.
+           88 IN02-ROW-VALID VALUE 'Y'.
+       01 WS-IN01-REJECT-COUNT PIC 9(10) VALUE 0.
+       01 WS-IN02-REJECT-COUNT PIC 9(10) VALUE 0.
+
+      *----------------------------------------------------------*
+      *    IN01 NOW CARRIES A LEADING HDR RECORD (RUN DATE AND     *
+      *    EXPECTED ROW COUNT) AND A TRAILING TRL RECORD (ACTUAL   *
+      *    ROW COUNT), BOTH TAGGED BY A 3-BYTE PREFIX SO THEY CAN   *
+      *    BE TOLD APART FROM A DATA ROW - SEE 0990/0995 BELOW.     *
+      *----------------------------------------------------------*
+       01 WS-HDR-RUN-DATE PIC X(8).
+       01 WS-HDR-EXPECTED-COUNT PIC 9(10) VALUE 0.
+       01 WS-TRL-COUNT PIC 9(10) VALUE 0.
+       01 WS-IN01-TRAILER-FLAG PIC X VALUE 'N'.
+           88 IN01-TRAILER-SEEN VALUE 'Y'.
 
+      *----------------------------------------------------------*
+      *    AUDIT-FILE/EXCEPTIONS-FILE ARE APPENDED TO (OPEN        *
+      *    EXTEND) BUT MAY NOT EXIST YET ON A FRESH CHECKOUT -      *
+      *    WS-AUDIT-STATUS/WS-EXCEPTIONS-STATUS LET MAIN-PROCESS    *
+      *    FALL BACK TO OPEN OUTPUT AND CREATE THEM INSTEAD OF      *
+      *    ABENDING ON STATUS 35.                                   *
+      *----------------------------------------------------------*
+       01 WS-AUDIT-STATUS PIC XX.
+           88 AUDIT-FILE-OK VALUE '00'.
+       01 WS-EXCEPTIONS-STATUS PIC XX.
+           88 EXCEPTIONS-FILE-OK VALUE '00'.
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            OPEN INPUT IN01.
-                      
+           OPEN INPUT IN02.
            OPEN OUTPUT OT01.
-          
+           OPEN OUTPUT OT-UNMATCHED-1.
+           OPEN OUTPUT OT-UNMATCHED-2.
+           OPEN OUTPUT EXCEPT-FILE.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           OPEN EXTEND EXCEPTIONS-FILE.
+           IF NOT EXCEPTIONS-FILE-OK
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF.
+
+           PERFORM 0100-READ-IN01.
+           PERFORM 0200-READ-IN02.
+
+           PERFORM UNTIL WS-KEY-1 = HIGH-VALUES
+                   AND WS-KEY-2 = HIGH-VALUES
+               EVALUATE TRUE
+                   WHEN WS-KEY-1 < WS-KEY-2
+                       IF WS-KEY-1 NOT = HIGH-VALUES
+                           MOVE IN-REC-1 TO UNMATCHED-1-REC
+                           WRITE UNMATCHED-1-REC
+                           MOVE WS-KEY-1 TO AUDIT-KEY
+                           MOVE "UNMATCHED" TO AUDIT-ACTION
+                           PERFORM 0950-WRITE-AUDIT
+                       END-IF
+                       PERFORM 0100-READ-IN01
+                   WHEN WS-KEY-1 > WS-KEY-2
+                       IF WS-KEY-2 NOT = HIGH-VALUES
+                           MOVE IN-REC-2 TO UNMATCHED-2-REC
+                           WRITE UNMATCHED-2-REC
+                           MOVE WS-KEY-2 TO AUDIT-KEY
+                           MOVE "UNMATCHED" TO AUDIT-ACTION
+                           PERFORM 0950-WRITE-AUDIT
+                       END-IF
+                       PERFORM 0200-READ-IN02
+                   WHEN OTHER
+                       PERFORM 0250-PROCESS-KEY-GROUP
+               END-EVALUATE
+           END-PERFORM.
+
+           PERFORM 0900-WRITE-SUMMARY.
 
-           PERFORM  UNTIL EOF-FLAG-1 = 'Y'
+           CLOSE IN01.
+           CLOSE IN02.
+           CLOSE OT01.
+           CLOSE OT-UNMATCHED-1.
+           CLOSE OT-UNMATCHED-2.
+           CLOSE EXCEPT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE EXCEPTIONS-FILE.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *    0100-READ-IN01 - ADVANCE IN01, RESETTING THE MATCHED    *
+      *    FLAG FOR THE NEW KEY; HIGH-VALUES MARKS EOF.  ROWS       *
+      *    SHORTER THAN THE 5-BYTE KEY OR ALL SPACES ARE LOGGED     *
+      *    AND SKIPPED RATHER THAN TREATED AS A VALID KEY.          *
+      *----------------------------------------------------------*
+       0100-READ-IN01.
+           MOVE 'N' TO WS-IN01-VALID.
+           PERFORM UNTIL IN01-ROW-VALID OR WS-KEY-1 = HIGH-VALUES
+               MOVE SPACES TO IN-REC-1
                READ IN01
                    AT END
-                       MOVE 'Y' TO EOF-FLAG-1
+                       MOVE HIGH-VALUES TO WS-KEY-1
                    NOT AT END
-                       MOVE 'N' TO EOF-FLAG-2
-                       OPEN INPUT IN02
-                       PERFORM  UNTIL EOF-FLAG-2 = 'Y'
-                           READ IN02
-                           AT END
-                               MOVE 'Y' TO EOF-FLAG-2
-                           NOT AT END
-                               IF IN-REC-1 = IN-REC-2(1:5) THEN
-                                   MOVE IN-REC-2 TO OT01-REC
-                                   WRITE OT01-REC
+                       EVALUATE IN-REC-1(1:3)
+                           WHEN "HDR"
+                               PERFORM 0990-READ-IN01-HEADER
+                           WHEN "TRL"
+                               PERFORM 0995-READ-IN01-TRAILER
+                           WHEN OTHER
+                               ADD 1 TO WS-IN01-READ-COUNT
+                               IF WS-IN01-REC-LEN < 5
+                                       OR IN-REC-1(1:5) = SPACES
+                                   ADD 1 TO WS-IN01-REJECT-COUNT
+                                   PERFORM 0970-WRITE-IN01-EXCEPTION
+                               ELSE
+                                   MOVE IN-REC-1(1:5) TO WS-KEY-1
+                                   SET IN01-ROW-VALID TO TRUE
                                END-IF
-                       END-PERFORM
-                       CLOSE IN02
+                       END-EVALUATE
+               END-READ
            END-PERFORM.
 
-           CLOSE IN01.
-           CLOSE OT01.
+      *----------------------------------------------------------*
+      *    0990-READ-IN01-HEADER - PARSE THE LEADING HDR RECORD'S   *
+      *    RUN DATE AND EXPECTED ROW COUNT                           *
+      *----------------------------------------------------------*
+       0990-READ-IN01-HEADER.
+           MOVE IN-REC-1(4:8) TO WS-HDR-RUN-DATE.
+           MOVE IN-REC-1(12:10) TO WS-HDR-EXPECTED-COUNT.
+
+      *----------------------------------------------------------*
+      *    0995-READ-IN01-TRAILER - PARSE THE TRAILING TRL         *
+      *    RECORD'S ACTUAL ROW COUNT AND COMPARE IT TO THE NUMBER   *
+      *    OF DATA ROWS THIS RUN ACTUALLY READ                      *
+      *----------------------------------------------------------*
+       0995-READ-IN01-TRAILER.
+           MOVE IN-REC-1(4:10) TO WS-TRL-COUNT.
+           IF WS-TRL-COUNT NOT = WS-IN01-READ-COUNT
+               DISPLAY "TASK02 WARNING - IN01 trailer count "
+                   WS-TRL-COUNT " does not match rows read "
+                   WS-IN01-READ-COUNT
+           END-IF.
+           SET IN01-TRAILER-SEEN TO TRUE.
+
+      *----------------------------------------------------------*
+      *    0200-READ-IN02 - ADVANCE IN02; HIGH-VALUES MARKS EOF.   *
+      *    ROWS SHORTER THAN THE 5-BYTE KEY OR ALL SPACES IN THE    *
+      *    KEY PORTION ARE LOGGED AND SKIPPED.                      *
+      *----------------------------------------------------------*
+       0200-READ-IN02.
+           MOVE 'N' TO WS-IN02-VALID.
+           PERFORM UNTIL IN02-ROW-VALID OR WS-KEY-2 = HIGH-VALUES
+               READ IN02
+                   AT END
+                       MOVE HIGH-VALUES TO WS-KEY-2
+                   NOT AT END
+                       ADD 1 TO WS-IN02-READ-COUNT
+                       IF WS-IN02-REC-LEN < 5 OR IN-REC-2(1:5) = SPACES
+                           ADD 1 TO WS-IN02-REJECT-COUNT
+                           PERFORM 0980-WRITE-IN02-EXCEPTION
+                       ELSE
+                           MOVE IN-REC-2(1:5) TO WS-KEY-2
+                           SET IN02-ROW-VALID TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *----------------------------------------------------------*
+      *    0250-PROCESS-KEY-GROUP - WS-KEY-1 = WS-KEY-2 ON ENTRY.   *
+      *    IN01/IN02 CAN EACH CARRY MORE THAN ONE ROW FOR THE SAME  *
+      *    KEY, SO EVERY IN02 ROW SHARING THE KEY IS BUFFERED INTO  *
+      *    WS-IN02-GROUP-ROW FIRST, THEN EVERY IN01 ROW SHARING THE *
+      *    KEY IS WRITTEN AGAINST EACH BUFFERED IN02 ROW - THE SAME *
+      *    CROSS-PRODUCT A DUPLICATE-KEYED IN01 ROW GOT FROM THE    *
+      *    ORIGINAL NESTED-LOOP MATCH (IN02 RE-SCANNED FROM THE TOP *
+      *    FOR EVERY IN01 ROW) - INSTEAD OF CONSUMING THE IN02 ROW   *
+      *    ONCE AND LEAVING LATER IN01 DUPLICATES UNMATCHED.          *
+      *----------------------------------------------------------*
+       0250-PROCESS-KEY-GROUP.
+           MOVE WS-KEY-1 TO WS-MATCH-KEY.
+           MOVE 0 TO WS-IN02-GROUP-COUNT.
+
+           PERFORM UNTIL WS-KEY-2 NOT = WS-MATCH-KEY
+               IF WS-IN02-GROUP-COUNT < 1000
+                   ADD 1 TO WS-IN02-GROUP-COUNT
+                   MOVE IN-REC-2
+                       TO WS-IN02-GROUP-ROW(WS-IN02-GROUP-COUNT)
+               END-IF
+               PERFORM 0200-READ-IN02
+           END-PERFORM.
+
+           PERFORM UNTIL WS-KEY-1 NOT = WS-MATCH-KEY
+               PERFORM VARYING WS-IN02-GROUP-IDX FROM 1 BY 1
+                       UNTIL WS-IN02-GROUP-IDX > WS-IN02-GROUP-COUNT
+                   MOVE WS-IN02-GROUP-ROW(WS-IN02-GROUP-IDX) TO OT01-REC
+                   WRITE OT01-REC
+                   ADD 1 TO WS-MATCH-COUNT
+                   MOVE WS-MATCH-KEY TO AUDIT-KEY
+                   MOVE "MATCHED" TO AUDIT-ACTION
+                   PERFORM 0950-WRITE-AUDIT
+               END-PERFORM
+               PERFORM 0100-READ-IN01
+           END-PERFORM.
+
+      *----------------------------------------------------------*
+      *    0970-WRITE-IN01-EXCEPTION - LOG AN IN01 ROW WHOSE KEY    *
+      *    IS TOO SHORT OR BLANK TO TRUST FOR MATCHING               *
+      *----------------------------------------------------------*
+       0970-WRITE-IN01-EXCEPTION.
+           MOVE SPACES TO EXCEPT-REC.
+           STRING "IN01 ROW=" WS-IN01-READ-COUNT
+               " LEN=" WS-IN01-REC-LEN
+               " REASON=SHORT OR BLANK KEY"
+               DELIMITED BY SIZE INTO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+
+           MOVE "TASK02" TO EXCEPT-PROGRAM.
+           MOVE WS-IN01-READ-COUNT TO EXCEPT-ROW.
+           MOVE "IN01 SHORT OR BLANK KEY" TO EXCEPT-REASON.
+           WRITE EXCEPTION-RECORD.
+
+      *----------------------------------------------------------*
+      *    0980-WRITE-IN02-EXCEPTION - LOG AN IN02 ROW WHOSE KEY    *
+      *    IS TOO SHORT OR BLANK TO TRUST FOR MATCHING               *
+      *----------------------------------------------------------*
+       0980-WRITE-IN02-EXCEPTION.
+           MOVE SPACES TO EXCEPT-REC.
+           STRING "IN02 ROW=" WS-IN02-READ-COUNT
+               " LEN=" WS-IN02-REC-LEN
+               " REASON=SHORT OR BLANK KEY"
+               DELIMITED BY SIZE INTO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+
+           MOVE "TASK02" TO EXCEPT-PROGRAM.
+           MOVE WS-IN02-READ-COUNT TO EXCEPT-ROW.
+           MOVE "IN02 SHORT OR BLANK KEY" TO EXCEPT-REASON.
+           WRITE EXCEPTION-RECORD.
+
+      *----------------------------------------------------------*
+      *    0900-WRITE-SUMMARY - MATCH-RATE REPORT FOR THIS RUN     *
+      *----------------------------------------------------------*
+       0900-WRITE-SUMMARY.
+           OPEN OUTPUT SUMMARY-FILE.
+
+           DISPLAY "TASK02 records read from IN01: " WS-IN01-READ-COUNT.
+           DISPLAY "TASK02 records read from IN02: " WS-IN02-READ-COUNT.
+           DISPLAY "TASK02 matches written to OT01: " WS-MATCH-COUNT.
+           DISPLAY "TASK02 IN01 rows rejected (short/blank key): "
+               WS-IN01-REJECT-COUNT.
+           DISPLAY "TASK02 IN02 rows rejected (short/blank key): "
+               WS-IN02-REJECT-COUNT.
+
+           MOVE SPACES TO SUMMARY-REC.
+           STRING "IN01 READ=" WS-IN01-READ-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+
+           MOVE SPACES TO SUMMARY-REC.
+           STRING "IN02 READ=" WS-IN02-READ-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+
+           MOVE SPACES TO SUMMARY-REC.
+           STRING "MATCHES WRITTEN=" WS-MATCH-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REC.
+           WRITE SUMMARY-REC.
+
+           IF IN01-TRAILER-SEEN
+               MOVE SPACES TO SUMMARY-REC
+               STRING "IN01 HEADER EXPECTED=" WS-HDR-EXPECTED-COUNT
+                   " TRAILER COUNT=" WS-TRL-COUNT
+                   DELIMITED BY SIZE INTO SUMMARY-REC
+               WRITE SUMMARY-REC
+           END-IF.
 
+           CLOSE SUMMARY-FILE.
 
-           STOP RUN.
+      *----------------------------------------------------------*
+      *    0950-WRITE-AUDIT - APPEND A MATCH/UNMATCH ACTION TO     *
+      *    THE SHARED CROSS-PROGRAM AUDIT TRAIL FOR THIS KEY        *
+      *----------------------------------------------------------*
+       0950-WRITE-AUDIT.
+           MOVE "TASK02" TO AUDIT-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           WRITE AUDIT-RECORD.
