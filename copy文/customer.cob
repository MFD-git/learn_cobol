@@ -1,24 +1,187 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTOMER.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FEED ASSIGN TO './customer_feed.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUST-EXCEPTIONS ASSIGN TO './result/cust-except.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CUST-FEED.
+       01 FEED-REC.
+           05 FEED-ID PIC X(4).
+           05 FEED-NAME PIC X(20).
+           05 FEED-AGE PIC S9(3).
+           05 FEED-STREET PIC X(20).
+           05 FEED-CITY PIC X(15).
+           05 FEED-STATE PIC X(2).
+           05 FEED-ZIP PIC X(10).
+           05 FEED-PHONE PIC X(15).
+           05 FEED-EMAIL PIC X(30).
+
+       FD CUST-EXCEPTIONS.
+       01 EXCEPTION-REC PIC X(60).
+
        WORKING-STORAGE SECTION.
       *仅插件报错
        COPY "custrec" REPLACING CUSTOMER-RECORD BY C.
 
+       01 WS-EOF-FLAG PIC X VALUE 'N'.
+           88 CUST-FEED-EOF VALUE 'Y'.
+
+       01 WS-AGE-IN PIC S9(5).
+       01 WS-AGE-OK PIC X VALUE 'Y'.
+           88 AGE-IS-VALID VALUE 'Y'.
+           88 AGE-IS-INVALID VALUE 'N'.
+       01 WS-MIN-AGE PIC S9(5) VALUE 0.
+       01 WS-MAX-AGE PIC S9(5) VALUE 120.
 
+      *----------------------------------------------------------*
+      *    LOOKUP MODE - OPERATOR PICKS ONE CUSTOMER BY ID         *
+      *    INSTEAD OF RUNNING THE FULL BATCH                       *
+      *----------------------------------------------------------*
+       01 WS-RUN-MODE PIC X VALUE 'B'.
+           88 MODE-IS-BATCH VALUE 'B'.
+           88 MODE-IS-LOOKUP VALUE 'L'.
 
+       01 WS-LOOKUP-ID PIC X(4).
+       01 WS-LOOKUP-FOUND PIC X VALUE 'N'.
+           88 LOOKUP-RECORD-FOUND VALUE 'Y'.
 
        PROCEDURE DIVISION.
 
-           MOVE "A001" TO CUST-ID.
-           MOVE "Alice" TO CUST-NAME.
-           MOVE 100 TO CUST-AGE.
+       0000-MAINLINE.
+           DISPLAY "Enter mode (B=batch load, L=lookup by ID): ".
+           ACCEPT WS-RUN-MODE.
+
+           IF MODE-IS-LOOKUP
+               PERFORM 4000-LOOKUP-CUSTOMER
+           ELSE
+               PERFORM 5000-BATCH-LOAD
+           END-IF.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    5000-BATCH-LOAD - ORIGINAL FULL-FILE VALIDATE-AND-      *
+      *    DISPLAY PASS, UNCHANGED FROM THE PRIOR MAINLINE         *
+      *----------------------------------------------------------*
+       5000-BATCH-LOAD.
+           OPEN INPUT CUST-FEED.
+           OPEN OUTPUT CUST-EXCEPTIONS.
+
+           PERFORM UNTIL CUST-FEED-EOF
+               READ CUST-FEED
+                   AT END
+                       SET CUST-FEED-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-PROCESS-CUSTOMER
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUST-FEED.
+           CLOSE CUST-EXCEPTIONS.
+
+      *----------------------------------------------------------*
+      *    4000-LOOKUP-CUSTOMER - SEQUENTIAL SCAN OF CUST-FEED     *
+      *    FOR ONE OPERATOR-SUPPLIED CUST-ID                       *
+      *----------------------------------------------------------*
+       4000-LOOKUP-CUSTOMER.
+           DISPLAY "Enter customer ID to look up: ".
+           ACCEPT WS-LOOKUP-ID.
+
+           OPEN INPUT CUST-FEED.
+
+           PERFORM UNTIL CUST-FEED-EOF OR LOOKUP-RECORD-FOUND
+               READ CUST-FEED
+                   AT END
+                       SET CUST-FEED-EOF TO TRUE
+                   NOT AT END
+                       IF FEED-ID = WS-LOOKUP-ID
+                           SET LOOKUP-RECORD-FOUND TO TRUE
+                           PERFORM 4100-DISPLAY-LOOKUP-RESULT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUST-FEED.
+
+           IF NOT LOOKUP-RECORD-FOUND
+               DISPLAY "Customer " WS-LOOKUP-ID " not found."
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    4100-DISPLAY-LOOKUP-RESULT - SAME FIELD LAYOUT THE       *
+      *    BATCH PATH DISPLAYS, FOR ONE MATCHED ROW                 *
+      *----------------------------------------------------------*
+       4100-DISPLAY-LOOKUP-RESULT.
+           MOVE FEED-ID TO CUST-ID.
+           MOVE FEED-NAME TO CUST-NAME.
+           MOVE FEED-AGE TO CUST-AGE.
+           MOVE FEED-STREET TO CUST-STREET.
+           MOVE FEED-CITY TO CUST-CITY.
+           MOVE FEED-STATE TO CUST-STATE.
+           MOVE FEED-ZIP TO CUST-ZIP.
+           MOVE FEED-PHONE TO CUST-PHONE.
+           MOVE FEED-EMAIL TO CUST-EMAIL.
 
            DISPLAY "Customer ID: " CUST-ID.
            DISPLAY "Customer Name: " CUST-NAME.
            DISPLAY "Customer Age: " CUST-AGE.
+           DISPLAY "Customer Street: " CUST-STREET.
+           DISPLAY "Customer City: " CUST-CITY.
+           DISPLAY "Customer State: " CUST-STATE.
+           DISPLAY "Customer Zip: " CUST-ZIP.
+           DISPLAY "Customer Phone: " CUST-PHONE.
+           DISPLAY "Customer Email: " CUST-EMAIL.
 
-      *    DISPLAY "ALL:" CUSTOMER-RECORD.
-           DISPLAY "ALL:" C.
-           STOP RUN.
+      *----------------------------------------------------------*
+      *    1000-PROCESS-CUSTOMER - VALIDATE AND DISPLAY ONE REC    *
+      *----------------------------------------------------------*
+       1000-PROCESS-CUSTOMER.
+           MOVE FEED-ID TO CUST-ID.
+           MOVE FEED-NAME TO CUST-NAME.
+           MOVE FEED-AGE TO WS-AGE-IN.
+           MOVE FEED-STREET TO CUST-STREET.
+           MOVE FEED-CITY TO CUST-CITY.
+           MOVE FEED-STATE TO CUST-STATE.
+           MOVE FEED-ZIP TO CUST-ZIP.
+           MOVE FEED-PHONE TO CUST-PHONE.
+           MOVE FEED-EMAIL TO CUST-EMAIL.
+
+           PERFORM VALIDATE-AGE.
+
+           IF AGE-IS-VALID
+               MOVE WS-AGE-IN TO CUST-AGE
+               DISPLAY "Customer ID: " CUST-ID
+               DISPLAY "Customer Name: " CUST-NAME
+               DISPLAY "Customer Age: " CUST-AGE
+               DISPLAY "Customer Street: " CUST-STREET
+               DISPLAY "Customer City: " CUST-CITY
+               DISPLAY "Customer State: " CUST-STATE
+               DISPLAY "Customer Zip: " CUST-ZIP
+               DISPLAY "Customer Phone: " CUST-PHONE
+               DISPLAY "Customer Email: " CUST-EMAIL
+               DISPLAY "ALL:" C
+           ELSE
+               DISPLAY "Customer " CUST-ID " rejected: invalid age"
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    VALIDATE-AGE - REJECT NEGATIVE OR OUT-OF-RANGE AGES     *
+      *----------------------------------------------------------*
+       VALIDATE-AGE.
+           SET AGE-IS-VALID TO TRUE.
+           IF WS-AGE-IN < WS-MIN-AGE OR WS-AGE-IN > WS-MAX-AGE
+               SET AGE-IS-INVALID TO TRUE
+               MOVE SPACES TO EXCEPTION-REC
+               STRING "CUST-ID=" CUST-ID
+                   " INVALID AGE=" WS-AGE-IN
+                   DELIMITED BY SIZE INTO EXCEPTION-REC
+               WRITE EXCEPTION-REC
+           END-IF.
