@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGEBAND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FEED ASSIGN TO './customer_feed.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AGEBAND-REPORT ASSIGN TO './result/cust-ageband.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------*
+      *    CUST-FEED LAYOUT MATCHES copy文/customer.cob'S FEED-REC  *
+      *    SINCE BOTH PROGRAMS READ THE SAME CUSTOMER_FEED.TXT      *
+      *----------------------------------------------------------*
+       FD CUST-FEED.
+       01 FEED-REC.
+           05 FEED-ID PIC X(4).
+           05 FEED-NAME PIC X(20).
+           05 FEED-AGE PIC S9(3).
+           05 FEED-STREET PIC X(20).
+           05 FEED-CITY PIC X(15).
+           05 FEED-STATE PIC X(2).
+           05 FEED-ZIP PIC X(10).
+           05 FEED-PHONE PIC X(15).
+           05 FEED-EMAIL PIC X(30).
+
+       FD AGEBAND-REPORT.
+       01 AGEBAND-REC PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       COPY "custrec" REPLACING CUSTOMER-RECORD BY C.
+
+       01 WS-EOF-FLAG PIC X VALUE 'N'.
+           88 CUST-FEED-EOF VALUE 'Y'.
+
+      *----------------------------------------------------------*
+      *    AGE-BAND COUNTERS - UNDER 18, 18 THROUGH 64, AND 65 OR  *
+      *    OLDER; OUT-OF-RANGE AGES (THE SAME BOUNDS CUSTOMER'S     *
+      *    VALIDATE-AGE USES) ARE COUNTED SEPARATELY RATHER THAN    *
+      *    FORCED INTO ONE OF THE THREE REAL BANDS.                 *
+      *----------------------------------------------------------*
+       01 WS-BAND-UNDER-18 PIC 9(10) VALUE 0.
+       01 WS-BAND-18-TO-64 PIC 9(10) VALUE 0.
+       01 WS-BAND-65-PLUS PIC 9(10) VALUE 0.
+       01 WS-BAND-INVALID PIC 9(10) VALUE 0.
+       01 WS-TOTAL-COUNT PIC 9(10) VALUE 0.
+       01 WS-AGE-IN PIC S9(5).
+       01 WS-MIN-AGE PIC S9(5) VALUE 0.
+       01 WS-MAX-AGE PIC S9(5) VALUE 120.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN INPUT CUST-FEED.
+
+           PERFORM UNTIL CUST-FEED-EOF
+               READ CUST-FEED
+                   AT END
+                       SET CUST-FEED-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-COUNT
+                       PERFORM 1000-CLASSIFY-AGE
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUST-FEED.
+
+           PERFORM 2000-WRITE-REPORT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    1000-CLASSIFY-AGE - MOVE FEED-AGE INTO THE SHARED        *
+      *    CUSTOMER-RECORD'S CUST-AGE (THE SAME FIELD CUSTOMER.COB  *
+      *    VALIDATES AND DISPLAYS) AND ADD THIS CUSTOMER TO THE      *
+      *    COUNTER FOR THE BAND CUST-AGE FALLS INTO                  *
+      *----------------------------------------------------------*
+       1000-CLASSIFY-AGE.
+           MOVE FEED-AGE TO WS-AGE-IN.
+           IF WS-AGE-IN < WS-MIN-AGE OR WS-AGE-IN > WS-MAX-AGE
+               ADD 1 TO WS-BAND-INVALID
+           ELSE
+               MOVE WS-AGE-IN TO CUST-AGE
+               EVALUATE TRUE
+                   WHEN CUST-AGE < 18
+                       ADD 1 TO WS-BAND-UNDER-18
+                   WHEN CUST-AGE < 65
+                       ADD 1 TO WS-BAND-18-TO-64
+                   WHEN OTHER
+                       ADD 1 TO WS-BAND-65-PLUS
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    2000-WRITE-REPORT - ONE LINE PER BAND PLUS A GRAND       *
+      *    TOTAL, WRITTEN TO CUST-AGEBAND.TXT AND DISPLAYED SO THE  *
+      *    COUNTS SHOW UP IN THE RUN LOG AS WELL AS ON FILE          *
+      *----------------------------------------------------------*
+       2000-WRITE-REPORT.
+           OPEN OUTPUT AGEBAND-REPORT.
+
+           MOVE SPACES TO AGEBAND-REC.
+           STRING "CUSTOMERS READ=" WS-TOTAL-COUNT
+               DELIMITED BY SIZE INTO AGEBAND-REC.
+           WRITE AGEBAND-REC.
+
+           MOVE SPACES TO AGEBAND-REC.
+           STRING "UNDER-18=" WS-BAND-UNDER-18
+               DELIMITED BY SIZE INTO AGEBAND-REC.
+           WRITE AGEBAND-REC.
+
+           MOVE SPACES TO AGEBAND-REC.
+           STRING "18-TO-64=" WS-BAND-18-TO-64
+               DELIMITED BY SIZE INTO AGEBAND-REC.
+           WRITE AGEBAND-REC.
+
+           MOVE SPACES TO AGEBAND-REC.
+           STRING "65-PLUS=" WS-BAND-65-PLUS
+               DELIMITED BY SIZE INTO AGEBAND-REC.
+           WRITE AGEBAND-REC.
+
+           MOVE SPACES TO AGEBAND-REC.
+           STRING "INVALID-AGE=" WS-BAND-INVALID
+               DELIMITED BY SIZE INTO AGEBAND-REC.
+           WRITE AGEBAND-REC.
+
+           CLOSE AGEBAND-REPORT.
+
+           DISPLAY "AGEBAND customers read: " WS-TOTAL-COUNT.
+           DISPLAY "AGEBAND under 18: " WS-BAND-UNDER-18.
+           DISPLAY "AGEBAND 18 to 64: " WS-BAND-18-TO-64.
+           DISPLAY "AGEBAND 65 or older: " WS-BAND-65-PLUS.
+           DISPLAY "AGEBAND invalid age: " WS-BAND-INVALID.
