@@ -7,6 +7,10 @@
            SELECT IN01 ASSIGN TO './IN01.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT PARM-FILE ASSIGN TO './task01_param.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
            SELECT OT01 ASSIGN TO './result/OT01.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
@@ -18,16 +22,55 @@
 
            SELECT OT04 ASSIGN TO './result/OT04.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT EXCEPT-FILE ASSIGN TO './result/OT-except.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO './result/audit-trail.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      *----------------------------------------------------------*
+      *    EXCEPTIONS-FILE IS THE SHARED CROSS-PROGRAM EXCEPTIONS    *
+      *    LOG TASK01/TASK02/TASK03 ALL APPEND TO, IN ADDITION TO    *
+      *    TASK01'S OWN OT-EXCEPT.TXT DETAIL.                        *
+      *----------------------------------------------------------*
+           SELECT EXCEPTIONS-FILE ASSIGN TO './result/exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO './result/task01-control.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *----------------------------------------------------------*
+      *    OT01-REPORT IS AN OPTIONAL PRINTABLE COPY OF OT01 -      *
+      *    TITLE/DATE/PAGE HEADERS ON TOP OF THE SAME ROWS, FOR      *
+      *    SOMEONE TO READ RATHER THAN FOR A DOWNSTREAM PROGRAM TO   *
+      *    CONSUME.  ONLY PRODUCED WHEN PARM-REPORT-OPTION = 'Y'.    *
+      *----------------------------------------------------------*
+           SELECT OT01-REPORT ASSIGN TO './result/OT01-report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       FD IN01.
+       FD IN01
+           RECORD IS VARYING IN SIZE FROM 1 TO 50
+           DEPENDING ON WS-IN-REC-LEN.
        01 IN-REC PIC X(50).
 
+       FD AUDIT-FILE.
+           COPY "auditrec".
+
+       FD PARM-FILE.
+       01 PARM-REC.
+           05 PARM-MODULUS PIC 9(2).
+           05 PARM-OT01-REMAINDER PIC 9(2).
+           05 PARM-REPORT-OPTION PIC X(1).
+           05 PARM-REJECT-THRESHOLD PIC 9(5).
 
        FD OT01.
        01 OT01-REC PIC X(50).
-       
+
 
        FD OT02.
        01 OT02-REC PIC X(50).
@@ -38,45 +81,375 @@
        FD OT04.
        01 OT04-REC PIC X(20).
 
+       FD EXCEPT-FILE.
+       01 EXCEPT-REC PIC X(60).
+
+       FD EXCEPTIONS-FILE.
+           COPY "exceptrec".
+
+       FD CONTROL-FILE.
+       01 CONTROL-REC PIC X(60).
+
+       FD OT01-REPORT.
+       01 REPORT-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 EOF-FLAG PIC X VALUE 'N'.
        01 FILE-ROW PIC 9(10).
        01 ROW-RESULT PIC 9(10).
-       01 IS-EVE PIC 9(1).
+       01 IS-EVE PIC 9(2).
+       01 WS-IN-REC-LEN PIC 9(4).
+       01 WS-REJECT-COUNT PIC 9(10) VALUE 0.
+       01 WS-IN01-READ-COUNT PIC 9(10) VALUE 0.
+
+      *----------------------------------------------------------*
+      *    IN01 NOW CARRIES A LEADING HDR RECORD (RUN DATE AND     *
+      *    EXPECTED ROW COUNT) AND A TRAILING TRL RECORD (ACTUAL   *
+      *    ROW COUNT), BOTH TAGGED BY A 3-BYTE PREFIX SO THEY CAN   *
+      *    BE TOLD APART FROM A DATA ROW AT ANY RECORD WIDTH.       *
+      *----------------------------------------------------------*
+       01 WS-HDR-RUN-DATE PIC X(8).
+       01 WS-HDR-EXPECTED-COUNT PIC 9(10) VALUE 0.
+       01 WS-TRL-COUNT PIC 9(10) VALUE 0.
+       01 WS-IN01-TRAILER-FLAG PIC X VALUE 'N'.
+           88 IN01-TRAILER-SEEN VALUE 'Y'.
+
+      *----------------------------------------------------------*
+      *    WS-REJECT-THRESHOLD CAPS HOW MANY MALFORMED IN01 ROWS    *
+      *    THIS RUN WILL TOLERATE BEFORE ABORTING; 99999 (THE        *
+      *    DEFAULT WHEN NO THRESHOLD IS SUPPLIED) IS EFFECTIVELY      *
+      *    UNLIMITED FOR ANY FEED THIS PROGRAM ACTUALLY SEES.         *
+      *----------------------------------------------------------*
+       01 WS-REJECT-THRESHOLD PIC 9(5) VALUE 99999.
+       01 WS-ABORT-FLAG PIC X VALUE 'N'.
+           88 RUN-ABORTED VALUE 'Y'.
+
+       01 WS-MODULUS PIC 9(2) VALUE 2.
+       01 WS-OT01-REMAINDER PIC 9(2) VALUE 1.
+       01 WS-PARM-EOF PIC X VALUE 'N'.
+           88 PARM-FILE-EOF VALUE 'Y'.
+       01 WS-PARM-STATUS PIC XX.
+           88 PARM-FILE-OK VALUE '00'.
+
+      *----------------------------------------------------------*
+      *    AUDIT-FILE/EXCEPTIONS-FILE ARE APPENDED TO (OPEN        *
+      *    EXTEND) BUT MAY NOT EXIST YET ON A FRESH CHECKOUT -      *
+      *    WS-AUDIT-STATUS/WS-EXCEPTIONS-STATUS LET MAIN-PROCESS    *
+      *    FALL BACK TO OPEN OUTPUT AND CREATE THEM INSTEAD OF      *
+      *    ABENDING ON STATUS 35.                                   *
+      *----------------------------------------------------------*
+       01 WS-AUDIT-STATUS PIC XX.
+           88 AUDIT-FILE-OK VALUE '00'.
+       01 WS-EXCEPTIONS-STATUS PIC XX.
+           88 EXCEPTIONS-FILE-OK VALUE '00'.
+
+       01 WS-OT01-COUNT PIC 9(10) VALUE 0.
+       01 WS-OT02-COUNT PIC 9(10) VALUE 0.
+       01 WS-OT03-COUNT PIC 9(10) VALUE 0.
+       01 WS-OT04-COUNT PIC 9(10) VALUE 0.
+       01 WS-TRAILER-50 PIC X(50).
+       01 WS-TRAILER-30 PIC X(30).
+       01 WS-TRAILER-20 PIC X(20).
+
+      *----------------------------------------------------------*
+      *    OT01-REPORT SUPPORT - PRODUCED ONLY WHEN               *
+      *    PARM-REPORT-OPTION = 'Y'; WS-LINES-PER-PAGE CAPS HOW    *
+      *    MANY OT01 ROWS APPEAR UNDER ONE PAGE HEADER BEFORE A    *
+      *    NEW PAGE/HEADER IS STARTED.                              *
+      *----------------------------------------------------------*
+       01 WS-REPORT-OPTION PIC X(1) VALUE 'N'.
+           88 PRODUCE-OT01-REPORT VALUE 'Y'.
+       01 WS-REPORT-EOF PIC X VALUE 'N'.
+       01 WS-RUN-DATE PIC X(8).
+       01 WS-PAGE-NO PIC 9(4) VALUE 1.
+       01 WS-LINE-COUNT PIC 9(4) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(4) VALUE 50.
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
+           PERFORM 0500-LOAD-PARAMETERS.
+
            OPEN INPUT IN01.
            OPEN OUTPUT OT01.
            OPEN OUTPUT OT02.
            OPEN OUTPUT OT03.
            OPEN OUTPUT OT04.
+           OPEN OUTPUT EXCEPT-FILE.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
 
-           PERFORM VARYING FILE-ROW FROM 1 BY 1 UNTIL EOF-FLAG = 'Y'
+           OPEN EXTEND EXCEPTIONS-FILE.
+           IF NOT EXCEPTIONS-FILE-OK
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF.
+
+           PERFORM VARYING FILE-ROW FROM 1 BY 1
+                   UNTIL EOF-FLAG = 'Y' OR RUN-ABORTED
                READ IN01
                    AT END
                        MOVE 'Y' TO EOF-FLAG
                    NOT AT END
-                       DIVIDE FILE-ROW BY 2 
-                           GIVING ROW-RESULT REMAINDER IS-EVE
-                       IF IS-EVE NOT = 0 THEN
-                           MOVE IN-REC TO OT01-REC
-                           WRITE OT01-REC
-                       ELSE
-                           MOVE IN-REC TO OT02-REC
-                           WRITE OT02-REC
-                       END-IF
-                       MOVE IN-REC(1:30) TO OT03-REC
-                       WRITE OT03-REC
+                       EVALUATE IN-REC(1:3)
+                           WHEN "HDR"
+                               PERFORM 0990-READ-IN01-HEADER
+                           WHEN "TRL"
+                               PERFORM 0995-READ-IN01-TRAILER
+                           WHEN OTHER
+                               ADD 1 TO WS-IN01-READ-COUNT
+                               DIVIDE WS-IN01-READ-COUNT BY WS-MODULUS
+                                   GIVING ROW-RESULT REMAINDER IS-EVE
+                               IF IS-EVE = WS-OT01-REMAINDER THEN
+                                   MOVE IN-REC TO OT01-REC
+                                   WRITE OT01-REC
+                                   ADD 1 TO WS-OT01-COUNT
+                               ELSE
+                                   MOVE IN-REC TO OT02-REC
+                                   WRITE OT02-REC
+                                   ADD 1 TO WS-OT02-COUNT
+                               END-IF
+                               PERFORM 0900-WRITE-AUDIT
 
-                       MOVE IN-REC(31:20) TO OT04-REC
-                       WRITE OT04-REC
+                               IF WS-IN-REC-LEN < 50
+                                   PERFORM 0700-REJECT-ROW
+                               ELSE
+                                   MOVE IN-REC(1:30) TO OT03-REC
+                                   WRITE OT03-REC
+                                   ADD 1 TO WS-OT03-COUNT
+
+                                   MOVE IN-REC(31:20) TO OT04-REC
+                                   WRITE OT04-REC
+                                   ADD 1 TO WS-OT04-COUNT
+                               END-IF
+                       END-EVALUATE
            END-PERFORM.
 
+           IF RUN-ABORTED
+               DISPLAY "TASK01 ABORTED - reject count " WS-REJECT-COUNT
+                   " exceeded threshold " WS-REJECT-THRESHOLD
+           ELSE
+               PERFORM 0800-WRITE-TRAILERS
+               PERFORM 0950-WRITE-CONTROL-TOTALS
+           END-IF.
+
            CLOSE IN01.
            CLOSE OT01.
            CLOSE OT02.
            CLOSE OT03.
            CLOSE OT04.
+           CLOSE EXCEPT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE EXCEPTIONS-FILE.
+
+           IF RUN-ABORTED
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF PRODUCE-OT01-REPORT
+                   PERFORM 0600-WRITE-OT01-REPORT
+               END-IF
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *    0900-WRITE-AUDIT - APPEND A SPLIT ACTION TO THE SHARED  *
+      *    CROSS-PROGRAM AUDIT TRAIL FOR THIS ROW                  *
+      *----------------------------------------------------------*
+       0900-WRITE-AUDIT.
+           MOVE "TASK01" TO AUDIT-PROGRAM.
+           MOVE IN-REC(1:20) TO AUDIT-KEY.
+           MOVE "SPLIT" TO AUDIT-ACTION.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           WRITE AUDIT-RECORD.
+
+      *----------------------------------------------------------*
+      *    0990-READ-IN01-HEADER - PARSE THE LEADING HDR RECORD'S   *
+      *    RUN DATE AND EXPECTED ROW COUNT                           *
+      *----------------------------------------------------------*
+       0990-READ-IN01-HEADER.
+           MOVE IN-REC(4:8) TO WS-HDR-RUN-DATE.
+           MOVE IN-REC(12:10) TO WS-HDR-EXPECTED-COUNT.
+
+      *----------------------------------------------------------*
+      *    0995-READ-IN01-TRAILER - PARSE THE TRAILING TRL         *
+      *    RECORD'S ACTUAL ROW COUNT AND COMPARE IT TO THE NUMBER   *
+      *    OF DATA ROWS THIS RUN ACTUALLY READ                      *
+      *----------------------------------------------------------*
+       0995-READ-IN01-TRAILER.
+           MOVE IN-REC(4:10) TO WS-TRL-COUNT.
+           IF WS-TRL-COUNT NOT = WS-IN01-READ-COUNT
+               DISPLAY "TASK01 WARNING - IN01 trailer count "
+                   WS-TRL-COUNT " does not match rows read "
+                   WS-IN01-READ-COUNT
+           END-IF.
+           SET IN01-TRAILER-SEEN TO TRUE.
+
+      *----------------------------------------------------------*
+      *    0700-REJECT-ROW - ROUTE A SHORT/MALFORMED IN01 ROW TO   *
+      *    THE EXCEPTIONS FILE INSTEAD OF SPLITTING IT INTO        *
+      *    OT03/OT04                                                *
+      *----------------------------------------------------------*
+       0700-REJECT-ROW.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE SPACES TO EXCEPT-REC.
+           STRING "ROW=" WS-IN01-READ-COUNT
+               " LEN=" WS-IN-REC-LEN
+               " REASON=SHORT ROW (LT 50 BYTES)"
+               DELIMITED BY SIZE INTO EXCEPT-REC.
+           WRITE EXCEPT-REC.
+
+           MOVE "TASK01" TO EXCEPT-PROGRAM.
+           MOVE WS-IN01-READ-COUNT TO EXCEPT-ROW.
+           MOVE "SHORT ROW (LT 50 BYTES)" TO EXCEPT-REASON.
+           WRITE EXCEPTION-RECORD.
+
+           IF WS-REJECT-COUNT > WS-REJECT-THRESHOLD
+               SET RUN-ABORTED TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0800-WRITE-TRAILERS - APPEND A ROW-COUNT TRAILER TO     *
+      *    EACH OF OT01-OT04 SO COUNTS CAN BE CHECKED WITHOUT A    *
+      *    MANUAL wc -l                                            *
+      *----------------------------------------------------------*
+       0800-WRITE-TRAILERS.
+           MOVE SPACES TO WS-TRAILER-50.
+           STRING "TRAILER RECORD COUNT=" WS-OT01-COUNT
+               DELIMITED BY SIZE INTO WS-TRAILER-50.
+           MOVE WS-TRAILER-50 TO OT01-REC.
+           WRITE OT01-REC.
+
+           MOVE SPACES TO WS-TRAILER-50.
+           STRING "TRAILER RECORD COUNT=" WS-OT02-COUNT
+               DELIMITED BY SIZE INTO WS-TRAILER-50.
+           MOVE WS-TRAILER-50 TO OT02-REC.
+           WRITE OT02-REC.
+
+           MOVE SPACES TO WS-TRAILER-30.
+           STRING "TRAILER COUNT=" WS-OT03-COUNT
+               DELIMITED BY SIZE INTO WS-TRAILER-30.
+           MOVE WS-TRAILER-30 TO OT03-REC.
+           WRITE OT03-REC.
+
+           MOVE SPACES TO WS-TRAILER-20.
+           STRING "TRL CNT=" WS-OT04-COUNT
+               DELIMITED BY SIZE INTO WS-TRAILER-20.
+           MOVE WS-TRAILER-20 TO OT04-REC.
+           WRITE OT04-REC.
+
+      *----------------------------------------------------------*
+      *    0950-WRITE-CONTROL-TOTALS - WRITE THE ROW COUNTS THE    *
+      *    END-TO-END RECONCILIATION REPORT CHECKS IN01 READ        *
+      *    AGAINST OT01+OT02 WRITTEN                                *
+      *----------------------------------------------------------*
+       0950-WRITE-CONTROL-TOTALS.
+           OPEN OUTPUT CONTROL-FILE.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "IN01 READ=" WS-IN01-READ-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "OT01 WRITTEN=" WS-OT01-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           MOVE SPACES TO CONTROL-REC.
+           STRING "OT02 WRITTEN=" WS-OT02-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REC.
+           WRITE CONTROL-REC.
+
+           IF IN01-TRAILER-SEEN
+               MOVE SPACES TO CONTROL-REC
+               STRING "IN01 HEADER EXPECTED=" WS-HDR-EXPECTED-COUNT
+                   " TRAILER COUNT=" WS-TRL-COUNT
+                   DELIMITED BY SIZE INTO CONTROL-REC
+               WRITE CONTROL-REC
+           END-IF.
+
+           CLOSE CONTROL-FILE.
+
+      *----------------------------------------------------------*
+      *    0500-LOAD-PARAMETERS - READ THE SPLIT MODULUS AND THE  *
+      *    REMAINDER VALUE THAT ROUTES TO OT01; FALL BACK TO THE   *
+      *    ORIGINAL ODD/EVEN SPLIT WHEN NO PARAMETER FILE EXISTS   *
+      *----------------------------------------------------------*
+       0500-LOAD-PARAMETERS.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-OK
+               READ PARM-FILE
+                   AT END
+                       SET PARM-FILE-EOF TO TRUE
+                   NOT AT END
+                       IF PARM-MODULUS NUMERIC
+                               AND PARM-MODULUS > 0
+                           MOVE PARM-MODULUS TO WS-MODULUS
+                       END-IF
+                       MOVE PARM-OT01-REMAINDER TO WS-OT01-REMAINDER
+                       MOVE PARM-REPORT-OPTION TO WS-REPORT-OPTION
+                       IF PARM-REJECT-THRESHOLD NUMERIC
+                           AND PARM-REJECT-THRESHOLD > 0
+                           MOVE PARM-REJECT-THRESHOLD
+                               TO WS-REJECT-THRESHOLD
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+      *----------------------------------------------------------*
+      *    0600-WRITE-OT01-REPORT - RE-READ THE OT01 SPLIT (NOW    *
+      *    CLOSED AND COMPLETE, TRAILER AND ALL) AND COPY IT INTO  *
+      *    OT01-REPORT.TXT UNDER A TITLE/RUN-DATE/PAGE HEADER,      *
+      *    STARTING A NEW PAGE EVERY WS-LINES-PER-PAGE ROWS         *
+      *----------------------------------------------------------*
+       0600-WRITE-OT01-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           MOVE 1 TO WS-PAGE-NO.
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE 'N' TO WS-REPORT-EOF.
+
+           OPEN INPUT OT01.
+           OPEN OUTPUT OT01-REPORT.
+
+           PERFORM 0650-WRITE-PAGE-HEADER.
+
+           PERFORM UNTIL WS-REPORT-EOF = 'Y'
+               READ OT01
+                   AT END
+                       MOVE 'Y' TO WS-REPORT-EOF
+                   NOT AT END
+                       IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                           ADD 1 TO WS-PAGE-NO
+                           MOVE 0 TO WS-LINE-COUNT
+                           PERFORM 0650-WRITE-PAGE-HEADER
+                       END-IF
+                       MOVE OT01-REC TO REPORT-REC
+                       WRITE REPORT-REC
+                       ADD 1 TO WS-LINE-COUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE OT01.
+           CLOSE OT01-REPORT.
+
+      *----------------------------------------------------------*
+      *    0650-WRITE-PAGE-HEADER - TITLE LINE, RUN DATE, AND       *
+      *    PAGE NUMBER WRITTEN AT THE TOP OF EACH REPORT PAGE       *
+      *----------------------------------------------------------*
+       0650-WRITE-PAGE-HEADER.
+           MOVE SPACES TO REPORT-REC.
+           STRING "TASK01 - OT01 SPLIT REPORT"
+               DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
+
+           MOVE SPACES TO REPORT-REC.
+           STRING "RUN DATE=" WS-RUN-DATE
+               "  PAGE=" WS-PAGE-NO
+               DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
 
-           STOP RUN.
+           MOVE SPACES TO REPORT-REC.
+           WRITE REPORT-REC.
