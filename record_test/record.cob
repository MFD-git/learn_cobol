@@ -1,24 +1,151 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CUSTOMER.
+       PROGRAM-ID. NAME-RESOLVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREFERRED-FILE ASSIGN TO './preferred_name.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LEGAL-FILE ASSIGN TO './legal_name.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESOLVED-FILE ASSIGN TO './result/resolved_name.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MISMATCH-FILE ASSIGN TO './result/name-mismatch.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD PREFERRED-FILE.
+       01 PREFERRED-REC.
+           05 PREF-FILE-ID PIC X(4).
+           05 PREF-FILE-NAME PIC X(20).
+
+       FD LEGAL-FILE.
+       01 LEGAL-REC.
+           05 LEGAL-FILE-ID PIC X(4).
+           05 LEGAL-FILE-NAME PIC X(20).
+
+       FD RESOLVED-FILE.
+       01 RESOLVED-REC.
+           05 RESOLVED-ID PIC X(4).
+           05 RESOLVED-PREF-NAME PIC X(20).
+           05 RESOLVED-LEGAL-NAME PIC X(20).
+           05 RESOLVED-NAME PIC X(20).
+
+       FD MISMATCH-FILE.
+       01 MISMATCH-REC PIC X(60).
+
+      *----------------------------------------------------------*
+      *    FIRST-RECORD / SECOND-RECORD CARRY THE SAME SUBORDINATE *
+      *    NAMES (R-ID, R-NAME); EACH IS DISAMBIGUATED BY           *
+      *    QUALIFYING WITH ITS OWN GROUP NAME (e.g. R-NAME OF       *
+      *    FIRST-RECORD).  THIS IS THE SAME COLLISION WE HIT        *
+      *    MERGING THE HR (PREFERRED-NAME) AND BILLING (LEGAL-NAME) *
+      *    FEEDS.                                                   *
+      *----------------------------------------------------------*
        WORKING-STORAGE SECTION.
        01 FIRST-RECORD.
-           05 R-NAME PIC X(10).
-       
-       01 SECOND-RECORD.
-           05 R-NAME PIC X(10).
+           05 R-ID PIC X(4).
+           05 R-NAME PIC X(20).
 
+       01 SECOND-RECORD.
+           05 R-ID PIC X(4).
+           05 R-NAME PIC X(20).
 
+       01 WS-EOF-1 PIC X VALUE 'N'.
+           88 PREFERRED-EOF VALUE 'Y'.
+       01 WS-EOF-2 PIC X VALUE 'N'.
+           88 LEGAL-EOF VALUE 'Y'.
 
        PROCEDURE DIVISION.
 
-      *    不能这样写
-           MOVE "Alice" TO FIRST-RECORD.R-NAME.
-           MOVE "Bob" TO SECOND-RECORD.R-NAME.
+       0000-MAINLINE.
+           OPEN INPUT PREFERRED-FILE.
+           OPEN INPUT LEGAL-FILE.
+           OPEN OUTPUT RESOLVED-FILE.
+           OPEN OUTPUT MISMATCH-FILE.
+
+           READ PREFERRED-FILE
+               AT END SET PREFERRED-EOF TO TRUE
+           END-READ.
+           READ LEGAL-FILE
+               AT END SET LEGAL-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL PREFERRED-EOF AND LEGAL-EOF
+               EVALUATE TRUE
+                   WHEN PREFERRED-EOF
+                       MOVE SPACES TO MISMATCH-REC
+                       STRING "LEGAL-ID=" LEGAL-FILE-ID
+                           " PREFERRED-ID=NONE"
+                           " PREFERRED FILE EXHAUSTED"
+                           DELIMITED BY SIZE INTO MISMATCH-REC
+                       WRITE MISMATCH-REC
+                       READ LEGAL-FILE
+                           AT END SET LEGAL-EOF TO TRUE
+                       END-READ
+                   WHEN LEGAL-EOF
+                       MOVE SPACES TO MISMATCH-REC
+                       STRING "PREFERRED-ID=" PREF-FILE-ID
+                           " LEGAL-ID=NONE"
+                           " LEGAL FILE EXHAUSTED"
+                           DELIMITED BY SIZE INTO MISMATCH-REC
+                       WRITE MISMATCH-REC
+                       READ PREFERRED-FILE
+                           AT END SET PREFERRED-EOF TO TRUE
+                       END-READ
+                   WHEN OTHER
+                       MOVE PREF-FILE-ID TO R-ID OF FIRST-RECORD
+                       MOVE PREF-FILE-NAME TO R-NAME OF FIRST-RECORD
+                       MOVE LEGAL-FILE-ID TO R-ID OF SECOND-RECORD
+                       MOVE LEGAL-FILE-NAME TO R-NAME OF SECOND-RECORD
+
+                       IF R-ID OF FIRST-RECORD = R-ID OF SECOND-RECORD
+                           PERFORM 1000-RESOLVE-NAME
+                       ELSE
+                           MOVE SPACES TO MISMATCH-REC
+                           STRING "PREFERRED-ID=" R-ID OF FIRST-RECORD
+                               " LEGAL-ID=" R-ID OF SECOND-RECORD
+                               " KEYS DO NOT LINE UP"
+                               DELIMITED BY SIZE INTO MISMATCH-REC
+                           WRITE MISMATCH-REC
+                       END-IF
+
+                       READ PREFERRED-FILE
+                           AT END SET PREFERRED-EOF TO TRUE
+                       END-READ
+                       READ LEGAL-FILE
+                           AT END SET LEGAL-EOF TO TRUE
+                       END-READ
+               END-EVALUATE
+           END-PERFORM.
 
-           DISPLAY "FIRST:" FIRST-RECORD.R-NAME.
-           DISPLAY "SECOND:" SECOND-RECORD.R-NAME.
+           CLOSE PREFERRED-FILE.
+           CLOSE LEGAL-FILE.
+           CLOSE RESOLVED-FILE.
+           CLOSE MISMATCH-FILE.
+
+           DISPLAY "FIRST:" R-NAME OF FIRST-RECORD.
+           DISPLAY "SECOND:" R-NAME OF SECOND-RECORD.
 
-         
            STOP RUN.
+
+      *----------------------------------------------------------*
+      *    1000-RESOLVE-NAME - PREFER THE HR NAME, FALL BACK TO    *
+      *    THE LEGAL NAME WHEN NO PREFERRED NAME WAS SUPPLIED      *
+      *----------------------------------------------------------*
+       1000-RESOLVE-NAME.
+           MOVE R-ID OF FIRST-RECORD TO RESOLVED-ID.
+           MOVE R-NAME OF FIRST-RECORD TO RESOLVED-PREF-NAME.
+           MOVE R-NAME OF SECOND-RECORD TO RESOLVED-LEGAL-NAME.
+
+           IF R-NAME OF FIRST-RECORD = SPACES
+               MOVE R-NAME OF SECOND-RECORD TO RESOLVED-NAME
+           ELSE
+               MOVE R-NAME OF FIRST-RECORD TO RESOLVED-NAME
+           END-IF.
+
+           WRITE RESOLVED-REC.
